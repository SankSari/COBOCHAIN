@@ -1,16 +1,316 @@
 cbl pgmname(mixed)
 Identification Division.
 Program-Id. "driver".
+Environment division.
+Input-output section.
+File-control.
+    Select Transaction-File assign to Transaction-File-Path
+        organization is line sequential.
+    Select Posting-File assign to Posting-File-Path
+        organization is line sequential
+        file status is Posting-File-Status.
+    Select Chain-File assign to Chain-File-Path
+        organization is line sequential
+        file status is Chain-File-Status.
+    Select Restart-File assign to Restart-File-Path
+        organization is line sequential
+        file status is Restart-File-Status.
+    Select Audit-Log assign to Audit-Log-Path
+        organization is line sequential
+        file status is Audit-Log-Status.
+    Select Parameter-File assign to Parameter-File-Path
+        organization is line sequential
+        file status is Parameter-File-Status.
+    Select Rejected-File assign to Rejected-File-Path
+        organization is line sequential
+        file status is Rejected-File-Status.
 Data division.
+File section.
+Fd  Transaction-File.
+Copy "txn-record.cpy".
+Fd  Posting-File.
+Copy "posting-record.cpy".
+Fd  Chain-File.
+Copy "chain-block.cpy".
+Fd  Restart-File.
+Copy "restart-record.cpy".
+Fd  Audit-Log.
+Copy "audit-log-record.cpy".
+Fd  Parameter-File.
+Copy "driver-parm-record.cpy".
+Fd  Rejected-File.
+Copy "rejected-txn-record.cpy".
 Working-storage section.
-01 A pic 9(8) binary value 11111.
-01 B pic 9(8) binary value 22222.
+01 Audit-Log-Path        pic x(60) value "data/audit-log.dat".
+01 Audit-Log-Status      pic xx.
+01 Parameter-File-Path   pic x(60) value "data/driver-parms.dat".
+01 Parameter-File-Status pic xx.
+01 Transaction-File-Path pic x(60) value "data/transaction-file.dat".
+01 Posting-File-Path     pic x(60) value "data/posting-file.dat".
+01 Posting-File-Status   pic xx.
+01 Chain-File-Path       pic x(60) value "data/chain-file.dat".
+01 Chain-File-Status     pic xx.
+01 Restart-File-Path     pic x(60) value "data/driver-restart.dat".
+01 Restart-File-Status   pic xx.
+01 End-Of-File-Switch    pic x value "N".
+    88 End-Of-File       value "Y".
+01 A pic 9(8) binary.
+01 B pic 9(8) binary.
 01 R pic 9(8) binary.
+01 A-Display pic Z(7)9.
+01 B-Display pic Z(7)9.
+01 R-Display pic Z(7)9.
+01 Last-Chain-Seq-No     pic 9(8)  value zero.
+01 Last-Chain-Hash       pic 9(10) value zero.
+01 Hash-Work             pic 9(18).
+01 Chain-Timestamp-Numeric pic 9(14).
+01 Checkpoint-Interval        pic 9(4) value 10.
+    *> Default used only if data/driver-parms.dat is missing; see
+    *> 0050-Load-Parameters.
+01 Records-Since-Checkpoint   pic 9(4) value zero.
+01 Last-Posted-Key            pic 9(8) value zero.
+01 Records-Processed-Count    pic 9(7) value zero.
+01 Job-Error-Count            pic 9(7) value zero.
+01 Rejected-File-Path         pic x(60) value "data/driver-rejected.dat".
+01 Rejected-File-Status       pic xx.
+01 Valid-Transaction-Switch   pic x value "Y".
+    88 Valid-Transaction      value "Y".
+01 Rejection-Reason           pic x(30).
+01 Job-Start-Time             pic 9(6).
+01 Job-Start-Time-Parts redefines Job-Start-Time.
+    05 Job-Start-HH           pic 9(2).
+    05 Job-Start-MI           pic 9(2).
+    05 Job-Start-SS           pic 9(2).
+01 Job-End-Time               pic 9(6).
+01 Job-End-Time-Parts redefines Job-End-Time.
+    05 Job-End-HH             pic 9(2).
+    05 Job-End-MI             pic 9(2).
+    05 Job-End-SS             pic 9(2).
+01 Job-Elapsed-Seconds        pic s9(8).
 Procedure Division.
+Main-Line.
     Display "Hello World, from COBOL!"
-    Call "sub" using by reference A B
-      returning R
-    Display R
-    Stop Run.
+    move Function Current-Date(9:6) to Job-Start-Time
+    Perform 0050-Load-Parameters
+    Perform 0100-Load-Last-Chain-Block
+    Perform 0200-Load-Checkpoint
+    Open Input Transaction-File
+    Open Extend Posting-File
+    if Posting-File-Status not = "00"
+        Close Posting-File
+        Open Output Posting-File
+    end-if
+    Open Extend Audit-Log
+    if Audit-Log-Status not = "00"
+        Close Audit-Log
+        Open Output Audit-Log
+    end-if
+    Open Extend Rejected-File
+    if Rejected-File-Status not = "00"
+        Close Rejected-File
+        Open Output Rejected-File
+    end-if
+    Read Transaction-File
+        at end move "Y" to End-Of-File-Switch
+    end-read
+    Perform until End-Of-File
+        if Txn-Key not > Last-Posted-Key
+            *> Already posted before the abend/rerun this checkpoint
+            *> covers - skip it so it is not posted twice.
+            continue
+        else
+            move Txn-A to A
+            move Txn-B to B
+            move zero to R
+            Perform 1300-Validate-Inputs
+            if Valid-Transaction
+                Call "sub" using by reference A B
+                  returning R
+                Perform 1200-Write-Audit-Entry
+                Perform 1400-Validate-Result
+            end-if
+            if Valid-Transaction
+                Display R
+                move Txn-Key to Post-Key
+                move A to Post-A
+                move B to Post-B
+                move R to Post-R
+                Write Posting-Record
+                Perform 1000-Add-Chain-Block
+                add 1 to Records-Processed-Count
+            else
+                Perform 1500-Write-Rejected-Transaction
+                add 1 to Job-Error-Count
+            end-if
+            move Txn-Key to Last-Posted-Key
+            add 1 to Records-Since-Checkpoint
+            if Records-Since-Checkpoint >= Checkpoint-Interval
+                Perform 0300-Write-Checkpoint
+            end-if
+        end-if
+        Read Transaction-File
+            at end move "Y" to End-Of-File-Switch
+        end-read
+    end-perform
+    Perform 0300-Write-Checkpoint
+    Close Transaction-File
+    Close Posting-File
+    Close Audit-Log
+    Close Rejected-File
+    Perform 9900-End-Of-Job-Summary
+    Goback.
 
-    
\ No newline at end of file
+0050-Load-Parameters.
+    *> Read the run-parameter file so operations can retune the batch
+    *> (e.g. the checkpoint interval) without a recompile. If the file
+    *> is absent or empty, the WORKING-STORAGE default above stands.
+    Open Input Parameter-File
+    if Parameter-File-Status = "00"
+        Read Parameter-File
+        if Parameter-File-Status = "00"
+            move Parm-Checkpoint-Interval to Checkpoint-Interval
+        end-if
+        Close Parameter-File
+    end-if.
+
+0100-Load-Last-Chain-Block.
+    *> Walk the existing chain file (if any) to find the last block's
+    *> sequence number and hash, so this run's new blocks extend the
+    *> chain instead of restarting it at zero.
+    move zero to Last-Chain-Seq-No
+    move zero to Last-Chain-Hash
+    Open Input Chain-File
+    if Chain-File-Status = "00"
+        Read Chain-File
+        Perform until Chain-File-Status = "10"
+            move Chain-Seq-No    to Last-Chain-Seq-No
+            move Chain-Block-Hash to Last-Chain-Hash
+            Read Chain-File
+        end-perform
+        Close Chain-File
+    end-if
+    Open Extend Chain-File
+    if Chain-File-Status not = "00"
+        Close Chain-File
+        Open Output Chain-File
+    end-if.
+
+1000-Add-Chain-Block.
+    add 1 to Last-Chain-Seq-No
+    move Last-Chain-Seq-No to Chain-Seq-No
+    move Last-Chain-Hash   to Chain-Prior-Hash
+    move A                 to Chain-A
+    move B                 to Chain-B
+    move R                 to Chain-R
+    move Function Current-Date to Chain-Timestamp
+    Perform 1100-Hash-Block
+    move Chain-Block-Hash  to Last-Chain-Hash
+    Write Chain-Block-Record.
+
+1200-Write-Audit-Entry.
+    move "driver"        to Aud-Program
+    move "sub"           to Aud-Routine
+    move A to A-Display
+    move B to B-Display
+    move R to R-Display
+    string A-Display delimited by size, " " delimited by size,
+           B-Display delimited by size
+      into Aud-Inputs
+    move R-Display to Aud-Outputs
+    move Function Current-Date to Aud-Timestamp
+    Write Audit-Log-Record.
+
+1300-Validate-Inputs.
+    *> Guard against a malformed transaction row (non-numeric text where
+    *> a digit belongs) before the "sub" call and the posting/chain work
+    *> that follows it. What "sub" actually does with A and B is not
+    *> this paragraph's business to guess at - 1400-Validate-Result
+    *> checks the result it hands back once the call has actually run.
+    move "Y" to Valid-Transaction-Switch
+    move spaces to Rejection-Reason
+    if Txn-A not numeric or Txn-B not numeric
+        move "N" to Valid-Transaction-Switch
+        move "NON-NUMERIC INPUT" to Rejection-Reason
+    end-if.
+
+1400-Validate-Result.
+    *> Re-check the value "sub" handed back before it is posted and
+    *> chained - unsigned PIC 9(8) BINARY cannot go negative, but a
+    *> non-numeric or out-of-range result still should not be trusted.
+    if R not numeric
+        move "N" to Valid-Transaction-Switch
+        move "NON-NUMERIC RESULT" to Rejection-Reason
+    else
+        if R > 99999999
+            move "N" to Valid-Transaction-Switch
+            move "RESULT EXCEEDS 8 DIGITS" to Rejection-Reason
+        end-if
+    end-if.
+
+1500-Write-Rejected-Transaction.
+    *> Rej-A/Rej-B carry the raw Txn-A/Txn-B values, not A/B - A and B
+    *> were already moved into PIC 9(8) BINARY fields earlier in
+    *> Main-Line, which for a non-numeric Txn-A/Txn-B has already lost
+    *> the very value this rejection reason is reporting.
+    move Txn-Key to Rej-Key
+    move Txn-A to Rej-A
+    move Txn-B to Rej-B
+    move R to Rej-R
+    move Rejection-Reason to Rej-Reason
+    move Function Current-Date to Rej-Timestamp
+    Write Rejected-Txn-Record.
+
+0200-Load-Checkpoint.
+    *> If a checkpoint from a prior, abended run exists, resume just
+    *> past the last transaction key it recorded as posted.
+    move zero to Last-Posted-Key
+    Open Input Restart-File
+    if Restart-File-Status = "00"
+        Read Restart-File
+        if Restart-File-Status = "00"
+            move Restart-Last-Key to Last-Posted-Key
+        end-if
+        Close Restart-File
+    end-if.
+
+0300-Write-Checkpoint.
+    move Last-Posted-Key to Restart-Last-Key
+    Open Output Restart-File
+    Write Restart-Record
+    Close Restart-File
+    move zero to Records-Since-Checkpoint.
+
+1100-Hash-Block.
+    *> Self-rolled polynomial checksum covering the prior block's hash
+    *> and every field of this block, including the timestamp - without
+    *> it a block's Chain-Timestamp could be altered without breaking
+    *> the chain (see copybooks/chain-block.cpy for why this isn't a
+    *> cryptographic digest). Any edit to a prior row changes its hash,
+    *> which flows forward and breaks every hash after it.
+    move Chain-Timestamp(1:14) to Chain-Timestamp-Numeric
+    compute Hash-Work =
+        (Chain-Prior-Hash * 31 + Chain-Seq-No * 17 +
+         Chain-A * 13 + Chain-B * 11 + Chain-R * 7 +
+         Chain-Timestamp-Numeric * 19 + 104729)
+    compute Chain-Block-Hash = Function Mod(Hash-Work, 1000000007).
+
+9900-End-Of-Job-Summary.
+    *> Give the scheduler and the operator glancing at sysout a real
+    *> pass/fail signal instead of a clean STOP RUN no matter what
+    *> happened during the run.
+    move Function Current-Date(9:6) to Job-End-Time
+    *> Compare total seconds-since-midnight, not the raw HHMMSS digits,
+    *> so a run that crosses a minute/hour boundary still gets a
+    *> correct elapsed time.
+    compute Job-Elapsed-Seconds =
+        (Job-End-HH * 3600 + Job-End-MI * 60 + Job-End-SS) -
+        (Job-Start-HH * 3600 + Job-Start-MI * 60 + Job-Start-SS)
+    if Job-Error-Count = zero
+        move 0 to Return-Code
+    else
+        move 8 to Return-Code
+    end-if
+    Display "DRIVER END OF JOB - RECORDS PROCESSED: " Records-Processed-Count
+        " ERRORS: " Job-Error-Count
+        " ELAPSED: " Job-Elapsed-Seconds " SEC"
+        " RC: " Return-Code.
