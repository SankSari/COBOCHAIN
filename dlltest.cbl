@@ -1,34 +1,126 @@
-IDENTIFICATION DIVISION.
+       IDENTIFICATION DIVISION.
 
        PROGRAM-ID.  DLLTEST.
 
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT ERROR-LOG ASSIGN TO ERROR-LOG-PATH
+
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT AUDIT-LOG ASSIGN TO AUDIT-LOG-PATH
+
+               ORGANIZATION IS LINE SEQUENTIAL
+
+               FILE STATUS IS AUDIT-LOG-STATUS.
+
+           SELECT PARAMETER-FILE ASSIGN TO PARAMETER-FILE-PATH
+
+               ORGANIZATION IS LINE SEQUENTIAL
+
+               FILE STATUS IS PARAMETER-FILE-STATUS.
+
        DATA DIVISION.
 
+       FILE SECTION.
+
+       FD  ERROR-LOG.
+
+       COPY "error-log-record.cpy".
+
+       FD  AUDIT-LOG.
+
+       COPY "audit-log-record.cpy".
+
+       FD  PARAMETER-FILE.
+
+       COPY "dlltest-parm-record.cpy".
+
        WORKING-STORAGE SECTION.
 
-       77  XL   PIC 9(3).
+       77  ERROR-LOG-PATH  PIC X(60) VALUE "data/dlltest-error-log.dat".
 
-       77  YL   PIC 9(3).
+       77  AUDIT-LOG-PATH  PIC X(60) VALUE "data/audit-log.dat".
+
+       77  AUDIT-LOG-STATUS PIC XX.
+
+       77  PARAMETER-FILE-PATH PIC X(60) VALUE "data/dlltest-parms.dat".
+
+       77  PARAMETER-FILE-STATUS PIC XX.
+
+       77  XL   PIC 9(3)  VALUE 2.
+
+       77  YL   PIC 9(3)  VALUE 3.
 
        77  ZL   PIC 9(3).
 
-       77  XD   PIC 9(3).
+      *> COMP-2 (double) matches multiply_double's C-side signature and
+      *> the fractional precision PARM-XD/PARM-YD carry - see
+      *> dlltest-parm-record.cpy. A PIC 9(3) DISPLAY item here would
+      *> silently truncate the decimal part loaded from the parm file.
+       77  XD   USAGE COMP-2  VALUE 1.2.
 
-       77  YD   PIC 9(3).
+       77  YD   USAGE COMP-2  VALUE 3.4.
 
-       77  ZD   PIC 9(3).
+       77  ZD   USAGE COMP-2.
+
+       77  WS-XD-DISPLAY PIC ZZ9.99.
+
+       77  WS-YD-DISPLAY PIC ZZ9.99.
+
+       77  WS-ZD-DISPLAY PIC ZZ9.99.
 
        77  STR  PIC X(80).
 
        77  LEN  PIC 9(3).
 
+       77  ACTUAL-LEN PIC 9(3).
+
+       77  WS-CALL-COUNT  PIC 9(4) VALUE ZERO.
+
+       77  WS-ERROR-COUNT PIC 9(4) VALUE ZERO.
+
+       01  WS-START-TIME.
+
+           05  WS-START-HH PIC 9(2).
+
+           05  WS-START-MI PIC 9(2).
+
+           05  WS-START-SS PIC 9(2).
+
+       01  WS-END-TIME.
+
+           05  WS-END-HH   PIC 9(2).
+
+           05  WS-END-MI   PIC 9(2).
+
+           05  WS-END-SS   PIC 9(2).
+
+       77  WS-ELAPSED-SECONDS PIC S9(6).
+
        PROCEDURE DIVISION.
 
-           CALL "./mydll.dll"
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-START-TIME
+
+           OPEN OUTPUT ERROR-LOG
+
+           OPEN EXTEND AUDIT-LOG
+
+           IF AUDIT-LOG-STATUS NOT = "00"
+
+               CLOSE AUDIT-LOG
+
+               OPEN OUTPUT AUDIT-LOG
+
+           END-IF
 
-           MOVE 2 TO XL
+           PERFORM 0050-LOAD-PARAMETERS
 
-           MOVE 3 TO YL
+           CALL "./mydll.dll"
 
            CALL "multiply_long"
 
@@ -40,13 +132,37 @@ IDENTIFICATION DIVISION.
 
            END-CALL
 
-           DISPLAY XL "x" YL "=" ZL
+           MOVE "DLLTEST" TO AUD-PROGRAM
+
+           MOVE "multiply_long" TO AUD-ROUTINE
+
+           STRING XL DELIMITED BY SIZE, " " DELIMITED BY SIZE,
+
+                  YL DELIMITED BY SIZE
+
+             INTO AUD-INPUTS
+
+           MOVE ZL TO AUD-OUTPUTS
+
+           MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP
+
+           WRITE AUDIT-LOG-RECORD
+
+           ADD 1 TO WS-CALL-COUNT
 
-           MOVE 1.2 TO XD,
+           IF RETURN-CODE = 0
 
-           MOVE 3.4 TO YD
+               DISPLAY XL "x" YL "=" ZL
 
-     *> DOUBLE data items cannot be passed BY VALUE.
+           ELSE
+
+               PERFORM 9100-LOG-CALL-ERROR
+
+               ADD 1 TO WS-ERROR-COUNT
+
+           END-IF
+
+      *> DOUBLE data items cannot be passed BY VALUE.
 
            CALL "multiply_double"
 
@@ -56,7 +172,57 @@ IDENTIFICATION DIVISION.
 
            END-CALL
 
-           DISPLAY XD "x" YD "=" ZD
+           MOVE XD TO WS-XD-DISPLAY
+
+           MOVE YD TO WS-YD-DISPLAY
+
+           MOVE ZD TO WS-ZD-DISPLAY
+
+           MOVE "DLLTEST" TO AUD-PROGRAM
+
+           MOVE "multiply_double" TO AUD-ROUTINE
+
+           STRING WS-XD-DISPLAY DELIMITED BY SIZE,
+
+                  " " DELIMITED BY SIZE,
+
+                  WS-YD-DISPLAY DELIMITED BY SIZE
+
+             INTO AUD-INPUTS
+
+           MOVE WS-ZD-DISPLAY TO AUD-OUTPUTS
+
+           MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP
+
+           WRITE AUDIT-LOG-RECORD
+
+           ADD 1 TO WS-CALL-COUNT
+
+           IF RETURN-CODE = 0
+
+               DISPLAY WS-XD-DISPLAY "x" WS-YD-DISPLAY "=" WS-ZD-DISPLAY
+
+           ELSE
+
+               MOVE "multiply_double" TO ERR-ROUTINE
+
+               STRING WS-XD-DISPLAY DELIMITED BY SIZE,
+
+                      " " DELIMITED BY SIZE,
+
+                      WS-YD-DISPLAY DELIMITED BY SIZE
+
+                 INTO ERR-INPUTS
+
+               MOVE RETURN-CODE TO ERR-RETURN-CODE
+
+               MOVE FUNCTION CURRENT-DATE TO ERR-TIMESTAMP
+
+               WRITE ERROR-LOG-RECORD
+
+               ADD 1 TO WS-ERROR-COUNT
+
+           END-IF
 
            MOVE ZEROS TO STR
 
@@ -68,12 +234,147 @@ IDENTIFICATION DIVISION.
 
              BY VALUE LEN
 
+             BY REFERENCE ACTUAL-LEN
+
              GIVING RETURN-CODE
 
            END-CALL
 
-           DISPLAY STR(1:LEN)
+           MOVE "DLLTEST" TO AUD-PROGRAM
+
+           MOVE "get_string" TO AUD-ROUTINE
+
+           STRING LEN DELIMITED BY SIZE INTO AUD-INPUTS
+
+           ADD 1 TO WS-CALL-COUNT
+
+           IF RETURN-CODE = 0 AND ACTUAL-LEN > 0 AND ACTUAL-LEN <= 80
+
+               MOVE STR(1:ACTUAL-LEN) TO AUD-OUTPUTS
+
+               MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP
+
+               WRITE AUDIT-LOG-RECORD
+
+               DISPLAY STR(1:ACTUAL-LEN)
+
+           ELSE
+
+               MOVE SPACES TO AUD-OUTPUTS
+
+               MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP
+
+               WRITE AUDIT-LOG-RECORD
+
+               MOVE "get_string" TO ERR-ROUTINE
+
+               STRING LEN DELIMITED BY SIZE INTO ERR-INPUTS
+
+               IF RETURN-CODE = 0
+
+      *> get_string reported success but handed back an ACTUAL-LEN
+      *> that will not fit STR's PIC X(80) - do not slice on it.
+                   MOVE 9999 TO ERR-RETURN-CODE
+
+               ELSE
+
+                   MOVE RETURN-CODE TO ERR-RETURN-CODE
+
+               END-IF
+
+               MOVE FUNCTION CURRENT-DATE TO ERR-TIMESTAMP
+
+               WRITE ERROR-LOG-RECORD
+
+               ADD 1 TO WS-ERROR-COUNT
+
+           END-IF
+
+           CLOSE ERROR-LOG
+
+           CLOSE AUDIT-LOG
+
+           PERFORM 9900-END-OF-JOB-SUMMARY
 
            CANCEL "mydll.dll"
 
            GOBACK.
+
+       0050-LOAD-PARAMETERS.
+
+      *> Read the run-parameter file so operations can change the
+      *> factors this run multiplies without a recompile. If the file
+      *> is absent or empty, the WORKING-STORAGE VALUE defaults above
+      *> stand (the same 2/3 and 1.2/3.4 -> truncated 1/3 the program
+      *> used to hardcode).
+
+           OPEN INPUT PARAMETER-FILE
+
+           IF PARAMETER-FILE-STATUS = "00"
+
+               READ PARAMETER-FILE
+
+               IF PARAMETER-FILE-STATUS = "00"
+
+                   MOVE PARM-XL TO XL
+
+                   MOVE PARM-YL TO YL
+
+                   MOVE PARM-XD TO XD
+
+                   MOVE PARM-YD TO YD
+
+               END-IF
+
+               CLOSE PARAMETER-FILE
+
+           END-IF.
+
+       9900-END-OF-JOB-SUMMARY.
+
+      *> Give the scheduler and the operator glancing at sysout a real
+      *> pass/fail signal instead of a clean STOP RUN no matter what
+      *> happened during the run.
+
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-END-TIME
+
+      *> Compare total seconds-since-midnight, not the raw HHMMSS
+      *> digits, so a run crossing a minute/hour boundary still gets a
+      *> correct elapsed time.
+           COMPUTE WS-ELAPSED-SECONDS =
+               (WS-END-HH * 3600 + WS-END-MI * 60 + WS-END-SS) -
+               (WS-START-HH * 3600 + WS-START-MI * 60 + WS-START-SS)
+
+           IF WS-ERROR-COUNT = ZERO
+
+               MOVE 0 TO RETURN-CODE
+
+           ELSE
+
+               MOVE 8 TO RETURN-CODE
+
+           END-IF
+
+           DISPLAY "DLLTEST END OF JOB - CALLS: " WS-CALL-COUNT
+
+               " ERRORS: " WS-ERROR-COUNT
+
+               " ELAPSED: " WS-ELAPSED-SECONDS " SEC"
+
+               " RC: " RETURN-CODE.
+
+       9100-LOG-CALL-ERROR.
+
+           MOVE "multiply_long" TO ERR-ROUTINE
+
+           STRING XL DELIMITED BY SIZE, " " DELIMITED BY SIZE,
+
+                  YL DELIMITED BY SIZE
+
+             INTO ERR-INPUTS
+
+           MOVE RETURN-CODE TO ERR-RETURN-CODE
+
+           MOVE FUNCTION CURRENT-DATE TO ERR-TIMESTAMP
+
+           WRITE ERROR-LOG-RECORD.
