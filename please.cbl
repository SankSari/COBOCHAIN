@@ -1,12 +1,105 @@
 identification division.
 program-id. hello.
 environment division.
+input-output section.
+file-control.
+    select Notice-Control-File assign to Notice-Control-File-Path
+        organization is line sequential.
+    select Notice-Print-File assign to Notice-Print-File-Path
+        organization is line sequential.
+    select Audit-Log assign to Audit-Log-Path
+        organization is line sequential
+        file status is Audit-Log-Status.
 data division.
+file section.
+fd Notice-Control-File.
+copy "notice-template-record.cpy".
+fd Notice-Print-File.
+01 Print-Line pic x(80).
+fd Audit-Log.
+copy "audit-log-record.cpy".
 working-storage section.
-01 hello pic x(6) value "hello ".
-01 world pic x(6) value "world!".
+01 Notice-Control-File-Path pic x(60) value "data/notice-templates.dat".
+01 Notice-Print-File-Path   pic x(60) value "data/notice-print.dat".
+01 Audit-Log-Path           pic x(60) value "data/audit-log.dat".
+01 Audit-Log-Status         pic xx.
+01 End-Of-File-Switch       pic x value "N".
+    88 End-Of-File          value "Y".
+01 hello pic x(6).
+01 world pic x(6).
 01 R pic 9(8) binary.
+01 R-Display pic Z(7)9.
+01 Notices-Sent-Count pic 9(7) value zero.
+01 Job-Error-Count    pic 9(7) value zero.
+01 Job-Start-Time     pic 9(6).
+01 Job-Start-Time-Parts redefines Job-Start-Time.
+    05 Job-Start-HH   pic 9(2).
+    05 Job-Start-MI   pic 9(2).
+    05 Job-Start-SS   pic 9(2).
+01 Job-End-Time       pic 9(6).
+01 Job-End-Time-Parts redefines Job-End-Time.
+    05 Job-End-HH     pic 9(2).
+    05 Job-End-MI     pic 9(2).
+    05 Job-End-SS     pic 9(2).
+01 Job-Elapsed-Seconds pic s9(6).
 procedure division.
-  call "say" using hello world returning R.
-  display R.
-  stop run.
\ No newline at end of file
+  move Function Current-Date(9:6) to Job-Start-Time
+  open input Notice-Control-File
+  open output Notice-Print-File
+  open extend Audit-Log
+  if Audit-Log-Status not = "00"
+      close Audit-Log
+      open output Audit-Log
+  end-if
+  read Notice-Control-File
+      at end move "Y" to End-Of-File-Switch
+  end-read
+  perform until End-Of-File
+      *> Merge this language's greeting template with the customer
+      *> name substitution value before handing the rendered text to
+      *> "say" - the actual template+substitution step, not just
+      *> row-driven iteration over pre-rendered text.
+      string Nt-Greeting-Template delimited by size,
+             Nt-Customer-Name delimited by size
+        into hello
+      move Nt-Subject-Text to world
+      call "say" using hello world returning R
+      move R to R-Display
+      string Nt-Language-Code delimited by size, " " delimited by size,
+             hello delimited by size, world delimited by size,
+             " " delimited by size, R-Display delimited by size
+        into Print-Line
+      write Print-Line
+      move "hello" to Aud-Program
+      move "say" to Aud-Routine
+      string hello delimited by size, " " delimited by size,
+             world delimited by size
+        into Aud-Inputs
+      move R-Display to Aud-Outputs
+      move Function Current-Date to Aud-Timestamp
+      write Audit-Log-Record
+      add 1 to Notices-Sent-Count
+      read Notice-Control-File
+          at end move "Y" to End-Of-File-Switch
+      end-read
+  end-perform
+  close Notice-Control-File
+  close Notice-Print-File
+  close Audit-Log
+  move Function Current-Date(9:6) to Job-End-Time
+  *> Compare total seconds-since-midnight, not the raw HHMMSS digits,
+  *> so a run that crosses a minute/hour boundary still gets a correct
+  *> elapsed time.
+  compute Job-Elapsed-Seconds =
+      (Job-End-HH * 3600 + Job-End-MI * 60 + Job-End-SS) -
+      (Job-Start-HH * 3600 + Job-Start-MI * 60 + Job-Start-SS)
+  if Job-Error-Count = zero
+      move 0 to Return-Code
+  else
+      move 8 to Return-Code
+  end-if
+  display "HELLO END OF JOB - NOTICES SENT: " Notices-Sent-Count
+      " ERRORS: " Job-Error-Count
+      " ELAPSED: " Job-Elapsed-Seconds " SEC"
+      " RC: " Return-Code
+  goback.
