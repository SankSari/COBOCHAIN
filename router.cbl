@@ -0,0 +1,357 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.  ROUTER.
+
+      *> Dispatches each queued transaction to whichever backend it
+      *> names: the statically-linked "sub" subprogram (same call DRIVER
+      *> makes) or multiply_long in the dynamically-loaded mydll.dll.
+      *> mydll.dll is loaded once, on first use, and shared for every
+      *> "D" transaction in the run; it is only CANCELed at the end.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT ROUTER-TXN-FILE ASSIGN TO ROUTER-TXN-FILE-PATH
+
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT REPORT-FILE ASSIGN TO REPORT-FILE-PATH
+
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ERROR-LOG ASSIGN TO ERROR-LOG-PATH
+
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT AUDIT-LOG ASSIGN TO AUDIT-LOG-PATH
+
+               ORGANIZATION IS LINE SEQUENTIAL
+
+               FILE STATUS IS AUDIT-LOG-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  ROUTER-TXN-FILE.
+
+       COPY "router-txn-record.cpy".
+
+       FD  REPORT-FILE.
+
+       01  WS-DETAIL-LINE               PIC X(80).
+
+       FD  ERROR-LOG.
+
+       COPY "error-log-record.cpy".
+
+       FD  AUDIT-LOG.
+
+       COPY "audit-log-record.cpy".
+
+       WORKING-STORAGE SECTION.
+
+       77  ROUTER-TXN-FILE-PATH PIC X(60)
+           VALUE "data/router-transactions.dat".
+
+       77  REPORT-FILE-PATH  PIC X(60) VALUE "data/router-report.dat".
+
+       77  ERROR-LOG-PATH    PIC X(60)
+           VALUE "data/router-error-log.dat".
+
+       77  AUDIT-LOG-PATH    PIC X(60) VALUE "data/audit-log.dat".
+
+       77  AUDIT-LOG-STATUS  PIC XX.
+
+       77  END-OF-FILE-SWITCH PIC X VALUE "N".
+
+           88  END-OF-FILE     VALUE "Y".
+
+       77  DLL-LOADED-SWITCH PIC X VALUE "N".
+
+           88  DLL-LOADED      VALUE "Y".
+
+      *> "sub" is the same statically-linked subprogram DRIVER calls, so
+      *> its LINKAGE SECTION expects the same layout DRIVER uses for
+      *> A/B/R - PIC 9(8) BINARY, not the 3-digit DISPLAY factors that
+      *> suit multiply_long.
+       77  SUB-A PIC 9(8) BINARY.
+
+       77  SUB-B PIC 9(8) BINARY.
+
+       77  SUB-R PIC 9(8) BINARY.
+
+       77  SUB-A-DISPLAY PIC Z(7)9.
+
+       77  SUB-B-DISPLAY PIC Z(7)9.
+
+       77  SUB-R-DISPLAY PIC Z(7)9.
+
+       77  XL   PIC 9(3).
+
+       77  YL   PIC 9(3).
+
+       77  ZL   PIC 9(3).
+
+       77  WS-KEY-DISPLAY PIC Z(7)9.
+
+       77  WS-SUB-COUNT      PIC 9(6) VALUE ZERO.
+
+       77  WS-DLL-COUNT      PIC 9(6) VALUE ZERO.
+
+       77  WS-ERROR-COUNT    PIC 9(6) VALUE ZERO.
+
+       01  WS-START-TIME.
+
+           05  WS-START-HH PIC 9(2).
+
+           05  WS-START-MI PIC 9(2).
+
+           05  WS-START-SS PIC 9(2).
+
+       01  WS-END-TIME.
+
+           05  WS-END-HH   PIC 9(2).
+
+           05  WS-END-MI   PIC 9(2).
+
+           05  WS-END-SS   PIC 9(2).
+
+       77  WS-ELAPSED-SECONDS PIC S9(6).
+
+       PROCEDURE DIVISION.
+
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-START-TIME
+
+           OPEN INPUT ROUTER-TXN-FILE
+
+           OPEN OUTPUT REPORT-FILE
+
+           OPEN OUTPUT ERROR-LOG
+
+           OPEN EXTEND AUDIT-LOG
+
+           IF AUDIT-LOG-STATUS NOT = "00"
+
+               CLOSE AUDIT-LOG
+
+               OPEN OUTPUT AUDIT-LOG
+
+           END-IF
+
+           READ ROUTER-TXN-FILE
+
+               AT END MOVE "Y" TO END-OF-FILE-SWITCH
+
+           END-READ
+
+           PERFORM UNTIL END-OF-FILE
+
+               EVALUATE TRUE
+
+                   WHEN RT-BACKEND-SUB
+
+                       PERFORM 2000-ROUTE-TO-SUB
+
+                   WHEN RT-BACKEND-DLL
+
+                       PERFORM 3000-ROUTE-TO-DLL
+
+                   WHEN OTHER
+
+                       PERFORM 9100-LOG-BAD-BACKEND
+
+               END-EVALUATE
+
+               READ ROUTER-TXN-FILE
+
+                   AT END MOVE "Y" TO END-OF-FILE-SWITCH
+
+               END-READ
+
+           END-PERFORM
+
+           CLOSE ROUTER-TXN-FILE
+
+           CLOSE REPORT-FILE
+
+           CLOSE ERROR-LOG
+
+           CLOSE AUDIT-LOG
+
+           PERFORM 9900-END-OF-JOB-SUMMARY
+
+           IF DLL-LOADED
+
+               CANCEL "mydll.dll"
+
+           END-IF
+
+           GOBACK.
+
+       2000-ROUTE-TO-SUB.
+
+           MOVE RT-A TO SUB-A
+
+           MOVE RT-B TO SUB-B
+
+           CALL "sub" USING BY REFERENCE SUB-A SUB-B RETURNING SUB-R
+
+           MOVE RT-KEY TO WS-KEY-DISPLAY
+
+           MOVE SUB-A TO SUB-A-DISPLAY
+
+           MOVE SUB-B TO SUB-B-DISPLAY
+
+           MOVE SUB-R TO SUB-R-DISPLAY
+
+           MOVE "ROUTER" TO AUD-PROGRAM
+
+           MOVE "sub" TO AUD-ROUTINE
+
+           STRING SUB-A-DISPLAY DELIMITED BY SIZE,
+                  " " DELIMITED BY SIZE,
+                  SUB-B-DISPLAY DELIMITED BY SIZE
+             INTO AUD-INPUTS
+
+           MOVE SUB-R-DISPLAY TO AUD-OUTPUTS
+
+           MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP
+
+           WRITE AUDIT-LOG-RECORD
+
+           ADD 1 TO WS-SUB-COUNT
+
+           STRING WS-KEY-DISPLAY DELIMITED BY SIZE,
+                  " SUB " DELIMITED BY SIZE,
+                  SUB-A-DISPLAY DELIMITED BY SIZE,
+                  "x" DELIMITED BY SIZE,
+                  SUB-B-DISPLAY DELIMITED BY SIZE,
+                  "=" DELIMITED BY SIZE,
+                  SUB-R-DISPLAY DELIMITED BY SIZE
+             INTO WS-DETAIL-LINE
+
+           WRITE WS-DETAIL-LINE.
+
+       3000-ROUTE-TO-DLL.
+
+           IF NOT DLL-LOADED
+
+               CALL "./mydll.dll"
+
+               MOVE "Y" TO DLL-LOADED-SWITCH
+
+           END-IF
+
+           MOVE RT-A TO XL
+
+           MOVE RT-B TO YL
+
+           CALL "multiply_long"
+
+             USING BY VALUE XL, YL
+
+                   BY REFERENCE ZL
+
+             GIVING RETURN-CODE
+
+           END-CALL
+
+           MOVE RT-KEY TO WS-KEY-DISPLAY
+
+           MOVE "ROUTER" TO AUD-PROGRAM
+
+           MOVE "multiply_long" TO AUD-ROUTINE
+
+           STRING XL DELIMITED BY SIZE, " " DELIMITED BY SIZE,
+                  YL DELIMITED BY SIZE
+             INTO AUD-INPUTS
+
+           MOVE ZL TO AUD-OUTPUTS
+
+           MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP
+
+           WRITE AUDIT-LOG-RECORD
+
+           ADD 1 TO WS-DLL-COUNT
+
+           IF RETURN-CODE = 0
+
+               STRING WS-KEY-DISPLAY DELIMITED BY SIZE,
+                      " DLL " DELIMITED BY SIZE,
+                      XL DELIMITED BY SIZE, "x" DELIMITED BY SIZE,
+                      YL DELIMITED BY SIZE, "=" DELIMITED BY SIZE,
+                      ZL DELIMITED BY SIZE
+                 INTO WS-DETAIL-LINE
+
+               WRITE WS-DETAIL-LINE
+
+           ELSE
+
+               MOVE "multiply_long" TO ERR-ROUTINE
+
+               STRING XL DELIMITED BY SIZE, " " DELIMITED BY SIZE,
+                      YL DELIMITED BY SIZE
+                 INTO ERR-INPUTS
+
+               MOVE RETURN-CODE TO ERR-RETURN-CODE
+
+               MOVE FUNCTION CURRENT-DATE TO ERR-TIMESTAMP
+
+               WRITE ERROR-LOG-RECORD
+
+               ADD 1 TO WS-ERROR-COUNT
+
+           END-IF.
+
+       9100-LOG-BAD-BACKEND.
+
+           MOVE "ROUTER-TXN" TO ERR-ROUTINE
+
+           MOVE RT-BACKEND TO ERR-INPUTS
+
+           MOVE 9999 TO ERR-RETURN-CODE
+
+           MOVE FUNCTION CURRENT-DATE TO ERR-TIMESTAMP
+
+           WRITE ERROR-LOG-RECORD
+
+           ADD 1 TO WS-ERROR-COUNT.
+
+       9900-END-OF-JOB-SUMMARY.
+
+      *> Give the scheduler and the operator glancing at sysout a real
+      *> pass/fail signal instead of a clean STOP RUN no matter what
+      *> happened during the run.
+
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-END-TIME
+
+      *> Compare total seconds-since-midnight, not the raw HHMMSS
+      *> digits, so a run crossing a minute/hour boundary still gets a
+      *> correct elapsed time.
+           COMPUTE WS-ELAPSED-SECONDS =
+               (WS-END-HH * 3600 + WS-END-MI * 60 + WS-END-SS) -
+               (WS-START-HH * 3600 + WS-START-MI * 60 + WS-START-SS)
+
+           IF WS-ERROR-COUNT = ZERO
+
+               MOVE 0 TO RETURN-CODE
+
+           ELSE
+
+               MOVE 8 TO RETURN-CODE
+
+           END-IF
+
+           DISPLAY "ROUTER END OF JOB - SUB: " WS-SUB-COUNT
+
+               " DLL: " WS-DLL-COUNT
+
+               " ERRORS: " WS-ERROR-COUNT
+
+               " ELAPSED: " WS-ELAPSED-SECONDS " SEC"
+
+               " RC: " RETURN-CODE.
