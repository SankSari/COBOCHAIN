@@ -0,0 +1,380 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.  PRECREC.
+
+      *> Precision reconciliation report: runs the same conceptual
+      *> factor pair through both the multiply_long (integer,
+      *> truncated) path and the multiply_double (decimal) path and
+      *> flags any pair where the two disagree by more than the
+      *> acceptable tolerance, to catch precision drift between the
+      *> two calculation paths.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT FACTOR-FILE ASSIGN TO FACTOR-FILE-PATH
+
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT REPORT-FILE ASSIGN TO REPORT-FILE-PATH
+
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT AUDIT-LOG ASSIGN TO AUDIT-LOG-PATH
+
+               ORGANIZATION IS LINE SEQUENTIAL
+
+               FILE STATUS IS AUDIT-LOG-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  FACTOR-FILE.
+
+       COPY "precrec-factor-record.cpy".
+
+       FD  REPORT-FILE.
+
+       01  REPORT-LINE                 PIC X(100).
+
+       FD  AUDIT-LOG.
+
+       COPY "audit-log-record.cpy".
+
+       WORKING-STORAGE SECTION.
+
+       77  FACTOR-FILE-PATH  PIC X(60) VALUE "data/precrec-factors.dat".
+
+       77  REPORT-FILE-PATH  PIC X(60) VALUE "data/precrec-report.dat".
+
+       77  AUDIT-LOG-PATH    PIC X(60) VALUE "data/audit-log.dat".
+
+       77  AUDIT-LOG-STATUS  PIC XX.
+
+       77  WS-EOF-SWITCH     PIC X VALUE "N".
+
+           88  WS-EOF         VALUE "Y".
+
+       77  WS-TOLERANCE      PIC 9(3)V99 VALUE 0.50.
+
+       77  XL   PIC 9(3).
+
+       77  YL   PIC 9(3).
+
+       77  ZL   PIC 9(3).
+
+       77  XD   USAGE COMP-2.
+
+       77  YD   USAGE COMP-2.
+
+       77  ZD   USAGE COMP-2.
+
+       77  WS-LONG-RESULT     PIC 9(5)V99.
+
+       77  WS-DOUBLE-RESULT   PIC 9(5)V99.
+
+       77  WS-DOUBLE-RESULT-DISPLAY PIC ZZZZ9.99.
+
+       77  WS-PFX-DISPLAY     PIC ZZ9.99.
+
+       77  WS-PFY-DISPLAY     PIC ZZ9.99.
+
+       77  WS-DIFFERENCE      PIC 9(5)V99.
+
+       77  WS-ROW-COUNT       PIC 9(7) VALUE ZERO.
+
+       77  WS-DISAGREE-COUNT  PIC 9(7) VALUE ZERO.
+
+       01  WS-START-TIME.
+
+           05  WS-START-HH PIC 9(2).
+
+           05  WS-START-MI PIC 9(2).
+
+           05  WS-START-SS PIC 9(2).
+
+       01  WS-END-TIME.
+
+           05  WS-END-HH   PIC 9(2).
+
+           05  WS-END-MI   PIC 9(2).
+
+           05  WS-END-SS   PIC 9(2).
+
+       77  WS-ELAPSED-SECONDS PIC S9(6).
+
+       01  WS-DETAIL-LINE.
+
+           05  DL-ROW-NO     PIC ZZZZZZ9.
+
+           05  FILLER        PIC X VALUE SPACE.
+
+           05  DL-X          PIC ZZ9.99.
+
+           05  FILLER        PIC X VALUE SPACE.
+
+           05  DL-Y          PIC ZZ9.99.
+
+           05  FILLER        PIC X VALUE SPACE.
+
+           05  DL-LONG-RESULT   PIC ZZZZ9.99.
+
+           05  FILLER        PIC X VALUE SPACE.
+
+           05  DL-DOUBLE-RESULT PIC ZZZZ9.99.
+
+           05  FILLER        PIC X VALUE SPACE.
+
+           05  DL-FLAG       PIC X(9).
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-START-TIME
+
+           OPEN INPUT FACTOR-FILE
+
+           OPEN OUTPUT REPORT-FILE
+
+           OPEN EXTEND AUDIT-LOG
+
+           IF AUDIT-LOG-STATUS NOT = "00"
+
+               CLOSE AUDIT-LOG
+
+               OPEN OUTPUT AUDIT-LOG
+
+           END-IF
+
+           CALL "./mydll.dll"
+
+           MOVE "PRECISION RECONCILIATION REPORT" TO REPORT-LINE
+
+           WRITE REPORT-LINE
+
+           MOVE "ROW      X      Y   LONG-RESULT DOUBLE-RESULT FLAG" TO
+
+               REPORT-LINE
+
+           WRITE REPORT-LINE
+
+           READ FACTOR-FILE
+
+               AT END MOVE "Y" TO WS-EOF-SWITCH
+
+           END-READ
+
+           PERFORM UNTIL WS-EOF
+
+               ADD 1 TO WS-ROW-COUNT
+
+               PERFORM 2000-RECONCILE-PAIR
+
+               READ FACTOR-FILE
+
+                   AT END MOVE "Y" TO WS-EOF-SWITCH
+
+               END-READ
+
+           END-PERFORM
+
+           PERFORM 9000-WRITE-TOTALS
+
+           CLOSE FACTOR-FILE
+
+           CLOSE REPORT-FILE
+
+           CLOSE AUDIT-LOG
+
+           CANCEL "mydll.dll"
+
+           PERFORM 9900-END-OF-JOB-SUMMARY
+
+           GOBACK.
+
+       2000-RECONCILE-PAIR.
+
+           MOVE PF-X TO XL
+
+           MOVE PF-Y TO YL
+
+           CALL "multiply_long"
+
+             USING BY VALUE XL, YL
+
+                   BY REFERENCE ZL
+
+             GIVING RETURN-CODE
+
+           END-CALL
+
+           MOVE ZL TO WS-LONG-RESULT
+
+           MOVE "PRECREC" TO AUD-PROGRAM
+
+           MOVE "multiply_long" TO AUD-ROUTINE
+
+           STRING XL DELIMITED BY SIZE, " " DELIMITED BY SIZE,
+
+                  YL DELIMITED BY SIZE
+
+             INTO AUD-INPUTS
+
+           MOVE ZL TO AUD-OUTPUTS
+
+           MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP
+
+           WRITE AUDIT-LOG-RECORD
+
+           MOVE PF-X TO XD
+
+           MOVE PF-Y TO YD
+
+           CALL "multiply_double"
+
+             USING BY REFERENCE XD, YD, ZD
+
+             GIVING RETURN-CODE
+
+           END-CALL
+
+           MOVE ZD TO WS-DOUBLE-RESULT
+
+           MOVE PF-X TO WS-PFX-DISPLAY
+
+           MOVE PF-Y TO WS-PFY-DISPLAY
+
+           MOVE WS-DOUBLE-RESULT TO WS-DOUBLE-RESULT-DISPLAY
+
+           MOVE "PRECREC" TO AUD-PROGRAM
+
+           MOVE "multiply_double" TO AUD-ROUTINE
+
+           STRING WS-PFX-DISPLAY DELIMITED BY SIZE,
+                  " " DELIMITED BY SIZE,
+                  WS-PFY-DISPLAY DELIMITED BY SIZE
+
+             INTO AUD-INPUTS
+
+           MOVE WS-DOUBLE-RESULT-DISPLAY TO AUD-OUTPUTS
+
+           MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP
+
+           WRITE AUDIT-LOG-RECORD
+
+           MOVE WS-ROW-COUNT TO DL-ROW-NO
+
+           MOVE PF-X TO DL-X
+
+           MOVE PF-Y TO DL-Y
+
+           MOVE WS-LONG-RESULT TO DL-LONG-RESULT
+
+           MOVE WS-DOUBLE-RESULT TO DL-DOUBLE-RESULT
+
+      *> multiply_long only accepts 3-digit integer factors (the same
+      *> limit DLLBATCH enforces on MF-X/MF-Y), so WS-LONG-RESULT was
+      *> necessarily computed from the truncated integer part of
+      *> PF-X/PF-Y while multiply_double just used the full fractional
+      *> value above - the two paths are not multiplying "the same
+      *> pair" once either factor carries a fraction. Flagging every
+      *> such row as DRIFT would only be reporting the fraction
+      *> multiply_long was always going to drop, not a real backend
+      *> disagreement, so the tolerance comparison only applies - and
+      *> can only flag DRIFT - when both factors are whole numbers.
+           IF PF-X NOT = FUNCTION INTEGER-PART(PF-X)
+              OR PF-Y NOT = FUNCTION INTEGER-PART(PF-Y)
+
+               MOVE "N/A FRAC" TO DL-FLAG
+
+           ELSE
+
+               IF WS-LONG-RESULT >= WS-DOUBLE-RESULT
+
+                   COMPUTE WS-DIFFERENCE =
+                       WS-LONG-RESULT - WS-DOUBLE-RESULT
+
+               ELSE
+
+                   COMPUTE WS-DIFFERENCE =
+                       WS-DOUBLE-RESULT - WS-LONG-RESULT
+
+               END-IF
+
+               IF WS-DIFFERENCE > WS-TOLERANCE
+
+                   MOVE "*** DRIFT" TO DL-FLAG
+
+                   ADD 1 TO WS-DISAGREE-COUNT
+
+               ELSE
+
+                   MOVE SPACES TO DL-FLAG
+
+               END-IF
+
+           END-IF
+
+           MOVE WS-DETAIL-LINE TO REPORT-LINE
+
+           WRITE REPORT-LINE.
+
+       9000-WRITE-TOTALS.
+
+           MOVE SPACES TO REPORT-LINE
+
+           WRITE REPORT-LINE
+
+           STRING "PAIRS PROCESSED:  " DELIMITED BY SIZE,
+
+                  WS-ROW-COUNT DELIMITED BY SIZE
+
+             INTO REPORT-LINE
+
+           WRITE REPORT-LINE
+
+           STRING "PAIRS OVER TOLERANCE: " DELIMITED BY SIZE,
+
+                  WS-DISAGREE-COUNT DELIMITED BY SIZE
+
+             INTO REPORT-LINE
+
+           WRITE REPORT-LINE.
+
+       9900-END-OF-JOB-SUMMARY.
+
+      *> Give the scheduler and the operator glancing at sysout a real
+      *> pass/fail signal instead of a clean STOP RUN no matter what
+      *> happened during the run.
+
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-END-TIME
+
+      *> Compare total seconds-since-midnight, not the raw HHMMSS
+      *> digits, so a run crossing a minute/hour boundary still gets a
+      *> correct elapsed time.
+           COMPUTE WS-ELAPSED-SECONDS =
+               (WS-END-HH * 3600 + WS-END-MI * 60 + WS-END-SS) -
+               (WS-START-HH * 3600 + WS-START-MI * 60 + WS-START-SS)
+
+           IF WS-DISAGREE-COUNT = ZERO
+
+               MOVE 0 TO RETURN-CODE
+
+           ELSE
+
+               MOVE 8 TO RETURN-CODE
+
+           END-IF
+
+           DISPLAY "PRECREC END OF JOB - PAIRS: " WS-ROW-COUNT
+
+               " OVER TOLERANCE: " WS-DISAGREE-COUNT
+
+               " ELAPSED: " WS-ELAPSED-SECONDS " SEC"
+
+               " RC: " RETURN-CODE.
