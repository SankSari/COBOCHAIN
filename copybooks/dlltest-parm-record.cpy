@@ -0,0 +1,7 @@
+      *> Single-record run parameter file read by DLLTEST at startup,
+      *> replacing the values that used to be hardcoded MOVE statements.
+       01  DLLTEST-PARM-RECORD.
+           05  PARM-XL                 PIC 9(3).
+           05  PARM-YL                 PIC 9(3).
+           05  PARM-XD                 PIC 9(3)V9(2).
+           05  PARM-YD                 PIC 9(3)V9(2).
