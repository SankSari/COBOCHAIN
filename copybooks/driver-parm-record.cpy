@@ -0,0 +1,4 @@
+      *> Single-record run parameter file read by DRIVER at startup so
+      *> operations can retune the batch without a recompile.
+       01  DRIVER-PARM-RECORD.
+           05  PARM-CHECKPOINT-INTERVAL PIC 9(4).
