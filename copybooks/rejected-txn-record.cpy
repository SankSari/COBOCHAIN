@@ -0,0 +1,10 @@
+      *> A transaction DRIVER refused to post because its inputs or its
+      *> "sub" result failed validation (out of range, non-numeric, or
+      *> an overflowing product).
+       01  REJECTED-TXN-RECORD.
+           05  REJ-KEY                 PIC 9(8).
+           05  REJ-A                   PIC 9(8).
+           05  REJ-B                   PIC 9(8).
+           05  REJ-R                   PIC 9(8).
+           05  REJ-REASON              PIC X(30).
+           05  REJ-TIMESTAMP           PIC X(21).
