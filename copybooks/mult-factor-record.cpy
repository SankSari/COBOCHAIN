@@ -0,0 +1,10 @@
+      *> One multiplication request read by DLLBATCH from the factor
+      *> file. MF-TYPE selects which DLL routine handles the row:
+      *>   "L" -> multiply_long   (integer path)
+      *>   "D" -> multiply_double (decimal path)
+       01  MULT-FACTOR-RECORD.
+           05  MF-TYPE                 PIC X.
+               88  MF-TYPE-LONG         VALUE "L".
+               88  MF-TYPE-DOUBLE       VALUE "D".
+           05  MF-X                    PIC 9(5)V99.
+           05  MF-Y                    PIC 9(5)V99.
