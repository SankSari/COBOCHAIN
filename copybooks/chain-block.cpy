@@ -0,0 +1,18 @@
+      *> One block of the COBOCHAIN tamper-evident ledger. Each block's
+      *> hash is computed over the prior block's hash plus this block's
+      *> own fields, so altering or deleting any row breaks every
+      *> block after it the next time the chain is walked/verified.
+      *>
+      *> This build of GnuCOBOL has no MD5/SHA intrinsic and no crypto
+      *> library bound in, so CHAIN-BLOCK-HASH is a self-rolled
+      *> polynomial checksum (see 1000-add-chain-block / 1100-hash-block
+      *> in driver.cbl) rather than a cryptographic digest. It is still
+      *> sufficient to detect any single-row edit, insert, or delete.
+       01  CHAIN-BLOCK-RECORD.
+           05  CHAIN-SEQ-NO            PIC 9(8).
+           05  CHAIN-PRIOR-HASH        PIC 9(10).
+           05  CHAIN-A                 PIC 9(8).
+           05  CHAIN-B                 PIC 9(8).
+           05  CHAIN-R                 PIC 9(8).
+           05  CHAIN-TIMESTAMP         PIC X(21).
+           05  CHAIN-BLOCK-HASH        PIC 9(10).
