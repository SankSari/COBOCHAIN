@@ -0,0 +1,7 @@
+      *> Posting record written by DRIVER to POSTING-FILE for each
+      *> transaction processed through CALL "sub".
+       01  POSTING-RECORD.
+           05  POST-KEY                PIC 9(8).
+           05  POST-A                  PIC 9(8).
+           05  POST-B                  PIC 9(8).
+           05  POST-R                  PIC 9(8).
