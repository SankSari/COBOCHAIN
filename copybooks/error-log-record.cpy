@@ -0,0 +1,7 @@
+      *> One row per failed DLL/subroutine call, written whenever the
+      *> caller gets back a non-zero RETURN-CODE.
+       01  ERROR-LOG-RECORD.
+           05  ERR-ROUTINE             PIC X(20).
+           05  ERR-INPUTS              PIC X(40).
+           05  ERR-RETURN-CODE         PIC 9(5).
+           05  ERR-TIMESTAMP           PIC X(21).
