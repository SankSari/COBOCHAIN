@@ -0,0 +1,10 @@
+      *> One transaction routed to whichever backend it names.
+      *>   "S" -> the statically-linked "sub" subprogram (as DRIVER uses)
+      *>   "D" -> multiply_long in the dynamically-loaded mydll.dll
+       01  ROUTER-TXN-RECORD.
+           05  RT-KEY                  PIC 9(8).
+           05  RT-BACKEND              PIC X.
+               88  RT-BACKEND-SUB       VALUE "S".
+               88  RT-BACKEND-DLL       VALUE "D".
+           05  RT-A                    PIC 9(3).
+           05  RT-B                    PIC 9(3).
