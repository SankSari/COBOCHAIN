@@ -0,0 +1,10 @@
+      *> One row per CALL made anywhere in the system, so "what ran
+      *> and what did it return" can be answered from a file instead
+      *> of job-log scrollback. Written in addition to (not instead
+      *> of) any routine-specific error log.
+       01  AUDIT-LOG-RECORD.
+           05  AUD-PROGRAM             PIC X(20).
+           05  AUD-ROUTINE             PIC X(20).
+           05  AUD-INPUTS              PIC X(40).
+           05  AUD-OUTPUTS             PIC X(40).
+           05  AUD-TIMESTAMP           PIC X(21).
