@@ -0,0 +1,7 @@
+      *> Transaction record read by DRIVER from TRANSACTION-FILE.
+      *> One A/B pair per record; TXN-KEY is the restart key (see
+      *> restart-record.cpy) and must be strictly ascending in the file.
+       01  TRANSACTION-RECORD.
+           05  TXN-KEY                 PIC 9(8).
+           05  TXN-A                   PIC 9(8).
+           05  TXN-B                   PIC 9(8).
