@@ -0,0 +1,6 @@
+      *> One factor pair read by PRECREC. The same conceptual X/Y pair
+      *> is run through both the integer (multiply_long) and decimal
+      *> (multiply_double) paths so the two results can be reconciled.
+       01  PRECREC-FACTOR-RECORD.
+           05  PF-X                    PIC 9(3)V99.
+           05  PF-Y                    PIC 9(3)V99.
