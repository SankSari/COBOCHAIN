@@ -0,0 +1,5 @@
+      *> Single-record checkpoint written by DRIVER every N transactions
+      *> so a rerun after an abend can skip transactions already
+      *> posted instead of posting them twice.
+       01  RESTART-RECORD.
+           05  RESTART-LAST-KEY        PIC 9(8).
