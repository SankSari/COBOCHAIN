@@ -0,0 +1,12 @@
+      *> One request in the DLLRUN work queue, processed against a DLL
+      *> session that is loaded once for the whole run.
+      *>   "L" -> multiply_long,   uses DQ-X/DQ-Y as the two factors
+      *>   "D" -> multiply_double, uses DQ-X/DQ-Y as the two factors
+      *>   "G" -> get_string,      uses DQ-X as the buffer length
+       01  DLL-QUEUE-RECORD.
+           05  DQ-REQUEST-TYPE         PIC X.
+               88  DQ-MULTIPLY-LONG     VALUE "L".
+               88  DQ-MULTIPLY-DOUBLE   VALUE "D".
+               88  DQ-GET-STRING        VALUE "G".
+           05  DQ-X                    PIC 9(3)V99.
+           05  DQ-Y                    PIC 9(3)V99.
