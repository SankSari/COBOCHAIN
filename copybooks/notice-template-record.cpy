@@ -0,0 +1,12 @@
+      *> One outbound notice request read by HELLO from the notice
+      *> control file: a language code, a greeting template for that
+      *> language, and the customer name substituted into it. HELLO
+      *> merges NT-GREETING-TEMPLATE and NT-CUSTOMER-NAME into the
+      *> final greeting before handing it to the "say" renderer;
+      *> NT-SUBJECT-TEXT is already final per-language text, since no
+      *> per-notice substitution value applies to it.
+       01  NOTICE-TEMPLATE-RECORD.
+           05  NT-LANGUAGE-CODE        PIC X(2).
+           05  NT-GREETING-TEMPLATE    PIC X(3).
+           05  NT-CUSTOMER-NAME        PIC X(3).
+           05  NT-SUBJECT-TEXT         PIC X(6).
