@@ -0,0 +1,4 @@
+      *> One lookup key read by GETSTRB from the key file, and its
+      *> matching detail row on the output report.
+       01  GETSTR-KEY-RECORD.
+           05  GK-KEY                  PIC X(10).
