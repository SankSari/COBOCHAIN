@@ -0,0 +1,297 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.  GETSTRB.
+
+      *> Batch lookup mode for get_string: runs it once per key from
+      *> KEY-FILE and reports the key, the string get_string returned,
+      *> and the real length it reported back (see ACTUAL-LEN in
+      *> DLLTEST, added for the same reason).
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT KEY-FILE ASSIGN TO KEY-FILE-PATH
+
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT REPORT-FILE ASSIGN TO REPORT-FILE-PATH
+
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ERROR-LOG ASSIGN TO ERROR-LOG-PATH
+
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT AUDIT-LOG ASSIGN TO AUDIT-LOG-PATH
+
+               ORGANIZATION IS LINE SEQUENTIAL
+
+               FILE STATUS IS AUDIT-LOG-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  KEY-FILE.
+
+       COPY "getstr-key-record.cpy".
+
+       FD  REPORT-FILE.
+
+       01  REPORT-LINE                 PIC X(100).
+
+       FD  ERROR-LOG.
+
+       COPY "error-log-record.cpy".
+
+       FD  AUDIT-LOG.
+
+       COPY "audit-log-record.cpy".
+
+       WORKING-STORAGE SECTION.
+
+       77  KEY-FILE-PATH     PIC X(60) VALUE "data/getstr-keys.dat".
+
+       77  REPORT-FILE-PATH  PIC X(60) VALUE "data/getstr-report.dat".
+
+       77  ERROR-LOG-PATH    PIC X(60)
+           VALUE "data/getstrb-error-log.dat".
+
+       77  AUDIT-LOG-PATH    PIC X(60) VALUE "data/audit-log.dat".
+
+       77  AUDIT-LOG-STATUS  PIC XX.
+
+       77  WS-EOF-SWITCH     PIC X VALUE "N".
+
+           88  WS-EOF         VALUE "Y".
+
+       77  STR         PIC X(80).
+
+       77  LEN         PIC 9(3) VALUE 80.
+
+       77  ACTUAL-LEN  PIC 9(3).
+
+       77  WS-ROW-COUNT      PIC 9(7) VALUE ZERO.
+
+       77  WS-ERROR-COUNT    PIC 9(7) VALUE ZERO.
+
+       01  WS-START-TIME.
+
+           05  WS-START-HH PIC 9(2).
+
+           05  WS-START-MI PIC 9(2).
+
+           05  WS-START-SS PIC 9(2).
+
+       01  WS-END-TIME.
+
+           05  WS-END-HH   PIC 9(2).
+
+           05  WS-END-MI   PIC 9(2).
+
+           05  WS-END-SS   PIC 9(2).
+
+       77  WS-ELAPSED-SECONDS PIC S9(6).
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-START-TIME
+
+           OPEN INPUT KEY-FILE
+
+           OPEN OUTPUT REPORT-FILE
+
+           OPEN OUTPUT ERROR-LOG
+
+           OPEN EXTEND AUDIT-LOG
+
+           IF AUDIT-LOG-STATUS NOT = "00"
+
+               CLOSE AUDIT-LOG
+
+               OPEN OUTPUT AUDIT-LOG
+
+           END-IF
+
+           CALL "./mydll.dll"
+
+           MOVE "GET_STRING BATCH LOOKUP REPORT" TO REPORT-LINE
+
+           WRITE REPORT-LINE
+
+           MOVE "KEY         STRING                    LENGTH"
+             TO REPORT-LINE
+
+           WRITE REPORT-LINE
+
+           READ KEY-FILE
+
+               AT END MOVE "Y" TO WS-EOF-SWITCH
+
+           END-READ
+
+           PERFORM UNTIL WS-EOF
+
+               ADD 1 TO WS-ROW-COUNT
+
+               PERFORM 2000-LOOKUP-KEY
+
+               READ KEY-FILE
+
+                   AT END MOVE "Y" TO WS-EOF-SWITCH
+
+               END-READ
+
+           END-PERFORM
+
+           PERFORM 9000-WRITE-TOTALS
+
+           CLOSE KEY-FILE
+
+           CLOSE REPORT-FILE
+
+           CLOSE ERROR-LOG
+
+           CLOSE AUDIT-LOG
+
+           CANCEL "mydll.dll"
+
+           PERFORM 9900-END-OF-JOB-SUMMARY
+
+           GOBACK.
+
+       2000-LOOKUP-KEY.
+
+           MOVE ZEROS TO STR
+
+           MOVE 80 TO LEN
+
+           CALL "get_string"
+
+             USING BY REFERENCE STR
+
+             BY VALUE LEN
+
+             BY REFERENCE ACTUAL-LEN
+
+             GIVING RETURN-CODE
+
+           END-CALL
+
+           MOVE "GETSTRB" TO AUD-PROGRAM
+
+           MOVE "get_string" TO AUD-ROUTINE
+
+           MOVE GK-KEY TO AUD-INPUTS
+
+           MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP
+
+           IF RETURN-CODE = 0 AND ACTUAL-LEN > 0 AND ACTUAL-LEN <= 80
+
+               MOVE STR(1:ACTUAL-LEN) TO AUD-OUTPUTS
+
+               WRITE AUDIT-LOG-RECORD
+
+               STRING GK-KEY DELIMITED BY SIZE,
+
+                      "  " DELIMITED BY SIZE,
+
+                      STR(1:ACTUAL-LEN) DELIMITED BY SIZE,
+
+                      "  " DELIMITED BY SIZE,
+
+                      ACTUAL-LEN DELIMITED BY SIZE
+
+                 INTO REPORT-LINE
+
+               WRITE REPORT-LINE
+
+           ELSE
+
+               MOVE SPACES TO AUD-OUTPUTS
+
+               WRITE AUDIT-LOG-RECORD
+
+               MOVE "get_string" TO ERR-ROUTINE
+
+               MOVE GK-KEY TO ERR-INPUTS
+
+      *> get_string reported success but handed back an ACTUAL-LEN
+      *> that will not fit STR's PIC X(80) - do not slice on it.
+               IF RETURN-CODE = 0
+
+                   MOVE 9999 TO ERR-RETURN-CODE
+
+               ELSE
+
+                   MOVE RETURN-CODE TO ERR-RETURN-CODE
+
+               END-IF
+
+               MOVE FUNCTION CURRENT-DATE TO ERR-TIMESTAMP
+
+               WRITE ERROR-LOG-RECORD
+
+               ADD 1 TO WS-ERROR-COUNT
+
+           END-IF.
+
+       9000-WRITE-TOTALS.
+
+           MOVE SPACES TO REPORT-LINE
+
+           WRITE REPORT-LINE
+
+           STRING "KEYS PROCESSED: " DELIMITED BY SIZE,
+
+                  WS-ROW-COUNT DELIMITED BY SIZE
+
+             INTO REPORT-LINE
+
+           WRITE REPORT-LINE
+
+           STRING "KEYS ERRORED:   " DELIMITED BY SIZE,
+
+                  WS-ERROR-COUNT DELIMITED BY SIZE
+
+             INTO REPORT-LINE
+
+           WRITE REPORT-LINE.
+
+       9900-END-OF-JOB-SUMMARY.
+
+      *> Give the scheduler and the operator glancing at sysout a real
+      *> pass/fail signal instead of a clean STOP RUN no matter what
+      *> happened during the run.
+
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-END-TIME
+
+      *> Compare total seconds-since-midnight, not the raw HHMMSS
+      *> digits, so a run crossing a minute/hour boundary still gets a
+      *> correct elapsed time.
+           COMPUTE WS-ELAPSED-SECONDS =
+               (WS-END-HH * 3600 + WS-END-MI * 60 + WS-END-SS) -
+               (WS-START-HH * 3600 + WS-START-MI * 60 + WS-START-SS)
+
+           IF WS-ERROR-COUNT = ZERO
+
+               MOVE 0 TO RETURN-CODE
+
+           ELSE
+
+               MOVE 8 TO RETURN-CODE
+
+           END-IF
+
+           DISPLAY "GETSTRB END OF JOB - KEYS: " WS-ROW-COUNT
+
+               " ERRORS: " WS-ERROR-COUNT
+
+               " ELAPSED: " WS-ELAPSED-SECONDS " SEC"
+
+               " RC: " RETURN-CODE.
