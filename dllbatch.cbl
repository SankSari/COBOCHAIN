@@ -0,0 +1,467 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.  DLLBATCH.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT FACTOR-FILE ASSIGN TO FACTOR-FILE-PATH
+
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT REPORT-FILE ASSIGN TO REPORT-FILE-PATH
+
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ERROR-LOG ASSIGN TO ERROR-LOG-PATH
+
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT AUDIT-LOG ASSIGN TO AUDIT-LOG-PATH
+
+               ORGANIZATION IS LINE SEQUENTIAL
+
+               FILE STATUS IS AUDIT-LOG-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  FACTOR-FILE.
+
+       COPY "mult-factor-record.cpy".
+
+       FD  REPORT-FILE.
+
+       01  REPORT-LINE                 PIC X(80).
+
+       FD  ERROR-LOG.
+
+       COPY "error-log-record.cpy".
+
+       FD  AUDIT-LOG.
+
+       COPY "audit-log-record.cpy".
+
+       WORKING-STORAGE SECTION.
+
+       77  FACTOR-FILE-PATH  PIC X(60) VALUE "data/mult-factors.dat".
+
+       77  REPORT-FILE-PATH  PIC X(60) VALUE "data/mult-report.dat".
+
+       77  ERROR-LOG-PATH    PIC X(60)
+           VALUE "data/dllbatch-error-log.dat".
+
+       77  AUDIT-LOG-PATH    PIC X(60) VALUE "data/audit-log.dat".
+
+       77  AUDIT-LOG-STATUS  PIC XX.
+
+       77  WS-EOF-SWITCH     PIC X VALUE "N".
+
+           88  WS-EOF         VALUE "Y".
+
+       77  XL   PIC 9(3).
+
+       77  YL   PIC 9(3).
+
+       77  ZL   PIC 9(3).
+
+       77  XD   USAGE COMP-2.
+
+       77  YD   USAGE COMP-2.
+
+       77  ZD   USAGE COMP-2.
+
+       77  WS-XD-DISPLAY PIC ZZZZZ9.99.
+
+       77  WS-YD-DISPLAY PIC ZZZZZ9.99.
+
+       77  WS-ZD-DISPLAY PIC ZZZZZ9.99.
+
+       77  WS-ROW-COUNT      PIC 9(7) VALUE ZERO.
+
+       77  WS-ERROR-COUNT    PIC 9(7) VALUE ZERO.
+
+       77  WS-RESULT-SUM     PIC S9(9)V9(4) VALUE ZERO.
+
+       01  WS-START-TIME.
+
+           05  WS-START-HH PIC 9(2).
+
+           05  WS-START-MI PIC 9(2).
+
+           05  WS-START-SS PIC 9(2).
+
+       01  WS-END-TIME.
+
+           05  WS-END-HH   PIC 9(2).
+
+           05  WS-END-MI   PIC 9(2).
+
+           05  WS-END-SS   PIC 9(2).
+
+       77  WS-ELAPSED-SECONDS PIC S9(6).
+
+       01  WS-DETAIL-LINE.
+
+           05  DL-ROW-NO     PIC ZZZZZZ9.
+
+           05  FILLER        PIC X VALUE SPACE.
+
+           05  DL-TYPE       PIC X.
+
+           05  FILLER        PIC X VALUE SPACE.
+
+           05  DL-X          PIC ZZZZZ9.9999.
+
+           05  FILLER        PIC X VALUE SPACE.
+
+           05  DL-Y          PIC ZZZZZ9.9999.
+
+           05  FILLER        PIC X VALUE SPACE.
+
+           05  DL-RESULT     PIC ZZZZZ9.9999.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-START-TIME
+
+           OPEN INPUT FACTOR-FILE
+
+           OPEN OUTPUT REPORT-FILE
+
+           OPEN OUTPUT ERROR-LOG
+
+           OPEN EXTEND AUDIT-LOG
+
+           IF AUDIT-LOG-STATUS NOT = "00"
+
+               CLOSE AUDIT-LOG
+
+               OPEN OUTPUT AUDIT-LOG
+
+           END-IF
+
+           MOVE "MULTIPLICATION BATCH REPORT" TO REPORT-LINE
+
+           WRITE REPORT-LINE
+
+           MOVE "ROW    T  FACTOR-X   FACTOR-Y     RESULT"
+             TO REPORT-LINE
+
+           WRITE REPORT-LINE
+
+           READ FACTOR-FILE
+
+               AT END MOVE "Y" TO WS-EOF-SWITCH
+
+           END-READ
+
+           PERFORM UNTIL WS-EOF
+
+               ADD 1 TO WS-ROW-COUNT
+
+               IF MF-TYPE-LONG
+
+                   PERFORM 2000-PROCESS-LONG
+
+               ELSE IF MF-TYPE-DOUBLE
+
+                   PERFORM 3000-PROCESS-DOUBLE
+
+               ELSE
+
+                   PERFORM 9100-LOG-BAD-TYPE
+
+               END-IF
+
+               READ FACTOR-FILE
+
+                   AT END MOVE "Y" TO WS-EOF-SWITCH
+
+               END-READ
+
+           END-PERFORM
+
+           PERFORM 9000-WRITE-TOTALS
+
+           CLOSE FACTOR-FILE
+
+           CLOSE REPORT-FILE
+
+           CLOSE ERROR-LOG
+
+           CLOSE AUDIT-LOG
+
+           PERFORM 9900-END-OF-JOB-SUMMARY
+
+           GOBACK.
+
+       2000-PROCESS-LONG.
+
+      *> XL/YL are PIC 9(3) integers (multiply_long's required layout),
+      *> but MF-X/MF-Y are PIC 9(5)V99 - reject rows that would silently
+      *> truncate/corrupt when narrowed instead of moving them anyway.
+           IF MF-X > 999 OR MF-Y > 999
+               OR MF-X NOT = FUNCTION INTEGER-PART(MF-X)
+               OR MF-Y NOT = FUNCTION INTEGER-PART(MF-Y)
+
+               PERFORM 9200-LOG-BAD-LONG-FACTOR
+
+           ELSE
+
+               MOVE MF-X TO XL
+
+               MOVE MF-Y TO YL
+
+               CALL "multiply_long"
+
+                 USING BY VALUE XL, YL
+
+                       BY REFERENCE ZL
+
+                 GIVING RETURN-CODE
+
+               END-CALL
+
+               MOVE "DLLBATCH" TO AUD-PROGRAM
+
+               MOVE "multiply_long" TO AUD-ROUTINE
+
+               STRING XL DELIMITED BY SIZE, " " DELIMITED BY SIZE,
+
+                      YL DELIMITED BY SIZE
+
+                 INTO AUD-INPUTS
+
+               MOVE ZL TO AUD-OUTPUTS
+
+               MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP
+
+               WRITE AUDIT-LOG-RECORD
+
+               IF RETURN-CODE = 0
+
+                   MOVE WS-ROW-COUNT TO DL-ROW-NO
+
+                   MOVE MF-TYPE TO DL-TYPE
+
+                   MOVE MF-X TO DL-X
+
+                   MOVE MF-Y TO DL-Y
+
+                   MOVE ZL TO DL-RESULT
+
+                   ADD ZL TO WS-RESULT-SUM
+
+                   PERFORM 8000-WRITE-DETAIL-LINE
+
+               ELSE
+
+                   MOVE "multiply_long" TO ERR-ROUTINE
+
+                   STRING MF-X DELIMITED BY SIZE, " " DELIMITED BY SIZE,
+
+                          MF-Y DELIMITED BY SIZE
+
+                     INTO ERR-INPUTS
+
+                   MOVE RETURN-CODE TO ERR-RETURN-CODE
+
+                   MOVE FUNCTION CURRENT-DATE TO ERR-TIMESTAMP
+
+                   WRITE ERROR-LOG-RECORD
+
+                   ADD 1 TO WS-ERROR-COUNT
+
+               END-IF
+
+           END-IF.
+
+       3000-PROCESS-DOUBLE.
+
+           MOVE MF-X TO XD
+
+           MOVE MF-Y TO YD
+
+           CALL "multiply_double"
+
+             USING BY REFERENCE XD, YD, ZD
+
+             GIVING RETURN-CODE
+
+           END-CALL
+
+           MOVE XD TO WS-XD-DISPLAY
+
+           MOVE YD TO WS-YD-DISPLAY
+
+           MOVE ZD TO WS-ZD-DISPLAY
+
+           MOVE "DLLBATCH" TO AUD-PROGRAM
+
+           MOVE "multiply_double" TO AUD-ROUTINE
+
+           STRING WS-XD-DISPLAY DELIMITED BY SIZE,
+
+                  " " DELIMITED BY SIZE,
+
+                  WS-YD-DISPLAY DELIMITED BY SIZE
+
+             INTO AUD-INPUTS
+
+           MOVE WS-ZD-DISPLAY TO AUD-OUTPUTS
+
+           MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP
+
+           WRITE AUDIT-LOG-RECORD
+
+           IF RETURN-CODE = 0
+
+               MOVE WS-ROW-COUNT TO DL-ROW-NO
+
+               MOVE MF-TYPE TO DL-TYPE
+
+               MOVE MF-X TO DL-X
+
+               MOVE MF-Y TO DL-Y
+
+               MOVE ZD TO DL-RESULT
+
+               ADD ZD TO WS-RESULT-SUM
+
+               PERFORM 8000-WRITE-DETAIL-LINE
+
+           ELSE
+
+               MOVE "multiply_double" TO ERR-ROUTINE
+
+               STRING WS-XD-DISPLAY DELIMITED BY SIZE,
+
+                      " " DELIMITED BY SIZE,
+
+                      WS-YD-DISPLAY DELIMITED BY SIZE
+
+                 INTO ERR-INPUTS
+
+               MOVE RETURN-CODE TO ERR-RETURN-CODE
+
+               MOVE FUNCTION CURRENT-DATE TO ERR-TIMESTAMP
+
+               WRITE ERROR-LOG-RECORD
+
+               ADD 1 TO WS-ERROR-COUNT
+
+           END-IF.
+
+       8000-WRITE-DETAIL-LINE.
+
+           MOVE WS-DETAIL-LINE TO REPORT-LINE
+
+           WRITE REPORT-LINE.
+
+       9000-WRITE-TOTALS.
+
+           MOVE SPACES TO REPORT-LINE
+
+           WRITE REPORT-LINE
+
+           STRING "ROWS PROCESSED: " DELIMITED BY SIZE,
+
+                  WS-ROW-COUNT DELIMITED BY SIZE
+
+             INTO REPORT-LINE
+
+           WRITE REPORT-LINE
+
+           STRING "ROWS ERRORED:   " DELIMITED BY SIZE,
+
+                  WS-ERROR-COUNT DELIMITED BY SIZE
+
+             INTO REPORT-LINE
+
+           WRITE REPORT-LINE
+
+           STRING "SUM OF RESULTS: " DELIMITED BY SIZE,
+
+                  WS-RESULT-SUM DELIMITED BY SIZE
+
+             INTO REPORT-LINE
+
+           WRITE REPORT-LINE.
+
+       9100-LOG-BAD-TYPE.
+
+           MOVE "DLLBATCH" TO ERR-ROUTINE
+
+           STRING "UNKNOWN MF-TYPE " DELIMITED BY SIZE,
+
+                  MF-TYPE DELIMITED BY SIZE
+
+             INTO ERR-INPUTS
+
+           MOVE 9 TO ERR-RETURN-CODE
+
+           MOVE FUNCTION CURRENT-DATE TO ERR-TIMESTAMP
+
+           WRITE ERROR-LOG-RECORD
+
+           ADD 1 TO WS-ERROR-COUNT.
+
+       9900-END-OF-JOB-SUMMARY.
+
+      *> Give the scheduler and the operator glancing at sysout a real
+      *> pass/fail signal instead of a clean STOP RUN no matter what
+      *> happened during the run.
+
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-END-TIME
+
+      *> Compare total seconds-since-midnight, not the raw HHMMSS
+      *> digits, so a run crossing a minute/hour boundary still gets a
+      *> correct elapsed time.
+           COMPUTE WS-ELAPSED-SECONDS =
+               (WS-END-HH * 3600 + WS-END-MI * 60 + WS-END-SS) -
+               (WS-START-HH * 3600 + WS-START-MI * 60 + WS-START-SS)
+
+           IF WS-ERROR-COUNT = ZERO
+
+               MOVE 0 TO RETURN-CODE
+
+           ELSE
+
+               MOVE 8 TO RETURN-CODE
+
+           END-IF
+
+           DISPLAY "DLLBATCH END OF JOB - ROWS: " WS-ROW-COUNT
+
+               " ERRORS: " WS-ERROR-COUNT
+
+               " ELAPSED: " WS-ELAPSED-SECONDS " SEC"
+
+               " RC: " RETURN-CODE.
+
+       9200-LOG-BAD-LONG-FACTOR.
+
+           MOVE "multiply_long" TO ERR-ROUTINE
+
+           STRING "FACTOR OUT OF RANGE " DELIMITED BY SIZE,
+
+                  MF-X DELIMITED BY SIZE, " " DELIMITED BY SIZE,
+
+                  MF-Y DELIMITED BY SIZE
+
+             INTO ERR-INPUTS
+
+           MOVE 9 TO ERR-RETURN-CODE
+
+           MOVE FUNCTION CURRENT-DATE TO ERR-TIMESTAMP
+
+           WRITE ERROR-LOG-RECORD
+
+           ADD 1 TO WS-ERROR-COUNT.
