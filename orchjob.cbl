@@ -0,0 +1,207 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.  ORCHJOB.
+
+      *> Nightly orchestration: runs HELLO, then DRIVER, then DLLTEST in
+      *> a fixed sequence, checking RETURN-CODE (meaningful since each
+      *> program now sets it - see req 010) after every step. A failing
+      *> step stops the chain instead of letting a later step run
+      *> against data the failed step never finished producing.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT REPORT-FILE ASSIGN TO REPORT-FILE-PATH
+
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ERROR-LOG ASSIGN TO ERROR-LOG-PATH
+
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  REPORT-FILE.
+
+       01  WS-DETAIL-LINE               PIC X(80).
+
+       FD  ERROR-LOG.
+
+       COPY "error-log-record.cpy".
+
+       WORKING-STORAGE SECTION.
+
+       77  REPORT-FILE-PATH  PIC X(60) VALUE "data/orchjob-report.dat".
+
+       77  ERROR-LOG-PATH    PIC X(60)
+           VALUE "data/orchjob-error-log.dat".
+
+       77  WS-JOB-FAILED-SWITCH PIC X VALUE "N".
+
+           88  WS-JOB-FAILED    VALUE "Y".
+
+       77  WS-STEP-RC        PIC 9(3).
+
+       77  WS-STEP-NAME      PIC X(20).
+
+       77  WS-STEPS-RUN      PIC 9(3) VALUE ZERO.
+
+       77  WS-STEPS-FAILED   PIC 9(3) VALUE ZERO.
+
+       01  WS-START-TIME.
+
+           05  WS-START-HH PIC 9(2).
+
+           05  WS-START-MI PIC 9(2).
+
+           05  WS-START-SS PIC 9(2).
+
+       01  WS-END-TIME.
+
+           05  WS-END-HH   PIC 9(2).
+
+           05  WS-END-MI   PIC 9(2).
+
+           05  WS-END-SS   PIC 9(2).
+
+       77  WS-ELAPSED-SECONDS PIC S9(6).
+
+       PROCEDURE DIVISION.
+
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-START-TIME
+
+           OPEN OUTPUT REPORT-FILE
+
+           OPEN OUTPUT ERROR-LOG
+
+           PERFORM 1000-RUN-STEP-HELLO
+
+           IF NOT WS-JOB-FAILED
+
+               PERFORM 2000-RUN-STEP-DRIVER
+
+           END-IF
+
+           IF NOT WS-JOB-FAILED
+
+               PERFORM 3000-RUN-STEP-DLLTEST
+
+           END-IF
+
+           CLOSE REPORT-FILE
+
+           CLOSE ERROR-LOG
+
+           PERFORM 9900-END-OF-JOB-SUMMARY
+
+           GOBACK.
+
+       1000-RUN-STEP-HELLO.
+
+           MOVE "HELLO" TO ERR-ROUTINE
+
+           MOVE "HELLO" TO WS-STEP-NAME
+
+           CALL "hello" GIVING RETURN-CODE
+
+           MOVE RETURN-CODE TO WS-STEP-RC
+
+           PERFORM 8000-LOG-STEP-RESULT.
+
+       2000-RUN-STEP-DRIVER.
+
+           MOVE "DRIVER" TO ERR-ROUTINE
+
+           MOVE "DRIVER" TO WS-STEP-NAME
+
+           CALL "driver" GIVING RETURN-CODE
+
+           MOVE RETURN-CODE TO WS-STEP-RC
+
+           PERFORM 8000-LOG-STEP-RESULT.
+
+       3000-RUN-STEP-DLLTEST.
+
+           MOVE "DLLTEST" TO ERR-ROUTINE
+
+           MOVE "DLLTEST" TO WS-STEP-NAME
+
+           CALL "DLLTEST" GIVING RETURN-CODE
+
+           MOVE RETURN-CODE TO WS-STEP-RC
+
+           PERFORM 8000-LOG-STEP-RESULT.
+
+       8000-LOG-STEP-RESULT.
+
+           ADD 1 TO WS-STEPS-RUN
+
+           IF WS-STEP-RC = 0
+
+               STRING WS-STEP-NAME DELIMITED BY SPACE,
+                      " STEP OK    RC=" DELIMITED BY SIZE,
+                      WS-STEP-RC DELIMITED BY SIZE
+                 INTO WS-DETAIL-LINE
+
+               WRITE WS-DETAIL-LINE
+
+           ELSE
+
+               STRING WS-STEP-NAME DELIMITED BY SPACE,
+                      " STEP FAILED RC=" DELIMITED BY SIZE,
+                      WS-STEP-RC DELIMITED BY SIZE
+                 INTO WS-DETAIL-LINE
+
+               WRITE WS-DETAIL-LINE
+
+               MOVE WS-STEP-RC TO ERR-RETURN-CODE
+
+               MOVE SPACES TO ERR-INPUTS
+
+               MOVE FUNCTION CURRENT-DATE TO ERR-TIMESTAMP
+
+               WRITE ERROR-LOG-RECORD
+
+               ADD 1 TO WS-STEPS-FAILED
+
+               MOVE "Y" TO WS-JOB-FAILED-SWITCH
+
+           END-IF.
+
+       9900-END-OF-JOB-SUMMARY.
+
+      *> Give the scheduler and the operator glancing at sysout a real
+      *> pass/fail signal instead of a clean STOP RUN no matter what
+      *> happened during the run.
+
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-END-TIME
+
+      *> Compare total seconds-since-midnight, not the raw HHMMSS
+      *> digits, so a run crossing a minute/hour boundary still gets a
+      *> correct elapsed time.
+           COMPUTE WS-ELAPSED-SECONDS =
+               (WS-END-HH * 3600 + WS-END-MI * 60 + WS-END-SS) -
+               (WS-START-HH * 3600 + WS-START-MI * 60 + WS-START-SS)
+
+           IF WS-JOB-FAILED
+
+               MOVE 8 TO RETURN-CODE
+
+           ELSE
+
+               MOVE 0 TO RETURN-CODE
+
+           END-IF
+
+           DISPLAY "ORCHJOB END OF JOB - STEPS RUN: " WS-STEPS-RUN
+
+               " FAILED: " WS-STEPS-FAILED
+
+               " ELAPSED: " WS-ELAPSED-SECONDS " SEC"
+
+               " RC: " RETURN-CODE.
