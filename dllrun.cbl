@@ -0,0 +1,485 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.  DLLRUN.
+
+      *> Persistent-session batch runner: mydll.dll is loaded once at
+      *> the top of the run and every queued request is served against
+      *> that one session, instead of DLLTEST's/DLLBATCH's pattern of
+      *> paying the CALL "./mydll.dll" cost per invocation. The DLL is
+      *> only CANCELed once, right before STOP RUN.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT QUEUE-FILE ASSIGN TO QUEUE-FILE-PATH
+
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT REPORT-FILE ASSIGN TO REPORT-FILE-PATH
+
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ERROR-LOG ASSIGN TO ERROR-LOG-PATH
+
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT AUDIT-LOG ASSIGN TO AUDIT-LOG-PATH
+
+               ORGANIZATION IS LINE SEQUENTIAL
+
+               FILE STATUS IS AUDIT-LOG-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  QUEUE-FILE.
+
+       COPY "dll-queue-record.cpy".
+
+       FD  REPORT-FILE.
+
+       01  WS-DETAIL-LINE               PIC X(80).
+
+       FD  ERROR-LOG.
+
+       COPY "error-log-record.cpy".
+
+       FD  AUDIT-LOG.
+
+       COPY "audit-log-record.cpy".
+
+       WORKING-STORAGE SECTION.
+
+       77  QUEUE-FILE-PATH   PIC X(60) VALUE "data/dllrun-queue.dat".
+
+       77  REPORT-FILE-PATH  PIC X(60) VALUE "data/dllrun-report.dat".
+
+       77  ERROR-LOG-PATH    PIC X(60)
+           VALUE "data/dllrun-error-log.dat".
+
+       77  AUDIT-LOG-PATH    PIC X(60) VALUE "data/audit-log.dat".
+
+       77  AUDIT-LOG-STATUS  PIC XX.
+
+       77  END-OF-FILE-SWITCH PIC X VALUE "N".
+
+           88  END-OF-FILE     VALUE "Y".
+
+       77  XL   PIC 9(3).
+
+       77  YL   PIC 9(3).
+
+       77  ZL   PIC 9(3).
+
+       77  XD   USAGE COMP-2.
+
+       77  YD   USAGE COMP-2.
+
+       77  ZD   USAGE COMP-2.
+
+       77  STR  PIC X(80).
+
+       77  LEN  PIC 9(3).
+
+       77  ACTUAL-LEN PIC 9(3).
+
+       77  WS-LONG-COUNT    PIC 9(6) VALUE ZERO.
+
+       77  WS-DOUBLE-COUNT  PIC 9(6) VALUE ZERO.
+
+       77  WS-STRING-COUNT  PIC 9(6) VALUE ZERO.
+
+       77  WS-ERROR-COUNT   PIC 9(6) VALUE ZERO.
+
+       01  WS-START-TIME.
+
+           05  WS-START-HH PIC 9(2).
+
+           05  WS-START-MI PIC 9(2).
+
+           05  WS-START-SS PIC 9(2).
+
+       01  WS-END-TIME.
+
+           05  WS-END-HH   PIC 9(2).
+
+           05  WS-END-MI   PIC 9(2).
+
+           05  WS-END-SS   PIC 9(2).
+
+       77  WS-ELAPSED-SECONDS PIC S9(6).
+
+       01  WS-XD-DISPLAY PIC ZZZ9.99.
+
+       01  WS-YD-DISPLAY PIC ZZZ9.99.
+
+       01  WS-ZD-DISPLAY PIC ZZZ9.99.
+
+       PROCEDURE DIVISION.
+
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-START-TIME
+
+           OPEN INPUT QUEUE-FILE
+
+           OPEN OUTPUT REPORT-FILE
+
+           OPEN OUTPUT ERROR-LOG
+
+           OPEN EXTEND AUDIT-LOG
+
+           IF AUDIT-LOG-STATUS NOT = "00"
+
+               CLOSE AUDIT-LOG
+
+               OPEN OUTPUT AUDIT-LOG
+
+           END-IF
+
+      *> Loaded once for the whole queue - every request below reuses
+      *> this same DLL session.
+           CALL "./mydll.dll"
+
+           READ QUEUE-FILE
+
+               AT END MOVE "Y" TO END-OF-FILE-SWITCH
+
+           END-READ
+
+           PERFORM UNTIL END-OF-FILE
+
+               EVALUATE TRUE
+
+                   WHEN DQ-MULTIPLY-LONG
+
+                       PERFORM 2000-PROCESS-LONG
+
+                   WHEN DQ-MULTIPLY-DOUBLE
+
+                       PERFORM 3000-PROCESS-DOUBLE
+
+                   WHEN DQ-GET-STRING
+
+                       PERFORM 4000-PROCESS-GET-STRING
+
+                   WHEN OTHER
+
+                       PERFORM 9100-LOG-BAD-TYPE
+
+               END-EVALUATE
+
+               READ QUEUE-FILE
+
+                   AT END MOVE "Y" TO END-OF-FILE-SWITCH
+
+               END-READ
+
+           END-PERFORM
+
+           PERFORM 9000-WRITE-TOTALS
+
+           CLOSE QUEUE-FILE
+
+           CLOSE REPORT-FILE
+
+           CLOSE ERROR-LOG
+
+           CLOSE AUDIT-LOG
+
+           PERFORM 9900-END-OF-JOB-SUMMARY
+
+      *> One CANCEL at the very end tears down the session that every
+      *> request above shared.
+           CANCEL "mydll.dll"
+
+           GOBACK.
+
+       2000-PROCESS-LONG.
+
+           MOVE DQ-X TO XL
+
+           MOVE DQ-Y TO YL
+
+           CALL "multiply_long"
+
+             USING BY VALUE XL, YL
+
+                   BY REFERENCE ZL
+
+             GIVING RETURN-CODE
+
+           END-CALL
+
+           MOVE "DLLRUN" TO AUD-PROGRAM
+
+           MOVE "multiply_long" TO AUD-ROUTINE
+
+           STRING XL DELIMITED BY SIZE, " " DELIMITED BY SIZE,
+                  YL DELIMITED BY SIZE
+             INTO AUD-INPUTS
+
+           MOVE ZL TO AUD-OUTPUTS
+
+           MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP
+
+           WRITE AUDIT-LOG-RECORD
+
+           ADD 1 TO WS-LONG-COUNT
+
+           IF RETURN-CODE = 0
+
+               STRING "L " DELIMITED BY SIZE,
+                      XL DELIMITED BY SIZE, "x" DELIMITED BY SIZE,
+                      YL DELIMITED BY SIZE, "=" DELIMITED BY SIZE,
+                      ZL DELIMITED BY SIZE
+                 INTO WS-DETAIL-LINE
+
+               WRITE WS-DETAIL-LINE
+
+           ELSE
+
+               MOVE "multiply_long" TO ERR-ROUTINE
+
+               STRING XL DELIMITED BY SIZE, " " DELIMITED BY SIZE,
+                      YL DELIMITED BY SIZE
+                 INTO ERR-INPUTS
+
+               MOVE RETURN-CODE TO ERR-RETURN-CODE
+
+               MOVE FUNCTION CURRENT-DATE TO ERR-TIMESTAMP
+
+               WRITE ERROR-LOG-RECORD
+
+               ADD 1 TO WS-ERROR-COUNT
+
+           END-IF.
+
+       3000-PROCESS-DOUBLE.
+
+           MOVE DQ-X TO XD
+
+           MOVE DQ-Y TO YD
+
+      *> DOUBLE data items cannot be passed BY VALUE.
+           CALL "multiply_double"
+
+             USING BY REFERENCE XD, YD, ZD
+
+             GIVING RETURN-CODE
+
+           END-CALL
+
+           MOVE XD TO WS-XD-DISPLAY
+
+           MOVE YD TO WS-YD-DISPLAY
+
+           MOVE ZD TO WS-ZD-DISPLAY
+
+           MOVE "DLLRUN" TO AUD-PROGRAM
+
+           MOVE "multiply_double" TO AUD-ROUTINE
+
+           STRING WS-XD-DISPLAY DELIMITED BY SIZE,
+                  " " DELIMITED BY SIZE,
+                  WS-YD-DISPLAY DELIMITED BY SIZE
+             INTO AUD-INPUTS
+
+           MOVE WS-ZD-DISPLAY TO AUD-OUTPUTS
+
+           MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP
+
+           WRITE AUDIT-LOG-RECORD
+
+           ADD 1 TO WS-DOUBLE-COUNT
+
+           IF RETURN-CODE = 0
+
+               STRING "D " DELIMITED BY SIZE,
+                      WS-XD-DISPLAY DELIMITED BY SIZE,
+                      "x" DELIMITED BY SIZE,
+                      WS-YD-DISPLAY DELIMITED BY SIZE,
+                      "=" DELIMITED BY SIZE,
+                      WS-ZD-DISPLAY DELIMITED BY SIZE
+                 INTO WS-DETAIL-LINE
+
+               WRITE WS-DETAIL-LINE
+
+           ELSE
+
+               MOVE "multiply_double" TO ERR-ROUTINE
+
+               STRING WS-XD-DISPLAY DELIMITED BY SIZE,
+                      " " DELIMITED BY SIZE,
+                      WS-YD-DISPLAY DELIMITED BY SIZE
+                 INTO ERR-INPUTS
+
+               MOVE RETURN-CODE TO ERR-RETURN-CODE
+
+               MOVE FUNCTION CURRENT-DATE TO ERR-TIMESTAMP
+
+               WRITE ERROR-LOG-RECORD
+
+               ADD 1 TO WS-ERROR-COUNT
+
+           END-IF.
+
+       4000-PROCESS-GET-STRING.
+
+      *> DQ-X carries the requested buffer length for this request type;
+      *> its fractional part is unused (get_string's length is a whole
+      *> number of bytes).
+           MOVE DQ-X TO LEN
+
+           MOVE ZEROS TO STR
+
+           CALL "get_string"
+
+             USING BY REFERENCE STR
+
+             BY VALUE LEN
+
+             BY REFERENCE ACTUAL-LEN
+
+             GIVING RETURN-CODE
+
+           END-CALL
+
+           MOVE "DLLRUN" TO AUD-PROGRAM
+
+           MOVE "get_string" TO AUD-ROUTINE
+
+           STRING LEN DELIMITED BY SIZE INTO AUD-INPUTS
+
+           ADD 1 TO WS-STRING-COUNT
+
+           IF RETURN-CODE = 0 AND ACTUAL-LEN > 0 AND ACTUAL-LEN <= 80
+
+               MOVE STR(1:ACTUAL-LEN) TO AUD-OUTPUTS
+
+               MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP
+
+               WRITE AUDIT-LOG-RECORD
+
+               STRING "G " DELIMITED BY SIZE,
+                      STR(1:ACTUAL-LEN) DELIMITED BY SIZE
+                 INTO WS-DETAIL-LINE
+
+               WRITE WS-DETAIL-LINE
+
+           ELSE
+
+               MOVE SPACES TO AUD-OUTPUTS
+
+               MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP
+
+               WRITE AUDIT-LOG-RECORD
+
+               MOVE "get_string" TO ERR-ROUTINE
+
+               STRING LEN DELIMITED BY SIZE INTO ERR-INPUTS
+
+      *> get_string reported success but handed back an ACTUAL-LEN
+      *> that will not fit STR's PIC X(80) - do not slice on it.
+               IF RETURN-CODE = 0
+
+                   MOVE 9999 TO ERR-RETURN-CODE
+
+               ELSE
+
+                   MOVE RETURN-CODE TO ERR-RETURN-CODE
+
+               END-IF
+
+               MOVE FUNCTION CURRENT-DATE TO ERR-TIMESTAMP
+
+               WRITE ERROR-LOG-RECORD
+
+               ADD 1 TO WS-ERROR-COUNT
+
+           END-IF.
+
+       9000-WRITE-TOTALS.
+
+      *> The completion report the run produces, same idiom as
+      *> DLLBATCH/GETSTRB/PRECREC's 9000-WRITE-TOTALS.
+           MOVE SPACES TO WS-DETAIL-LINE
+
+           WRITE WS-DETAIL-LINE
+
+           STRING "MULTIPLY_LONG PROCESSED:   " DELIMITED BY SIZE,
+                  WS-LONG-COUNT DELIMITED BY SIZE
+             INTO WS-DETAIL-LINE
+
+           WRITE WS-DETAIL-LINE
+
+           STRING "MULTIPLY_DOUBLE PROCESSED: " DELIMITED BY SIZE,
+                  WS-DOUBLE-COUNT DELIMITED BY SIZE
+             INTO WS-DETAIL-LINE
+
+           WRITE WS-DETAIL-LINE
+
+           STRING "GET_STRING PROCESSED:      " DELIMITED BY SIZE,
+                  WS-STRING-COUNT DELIMITED BY SIZE
+             INTO WS-DETAIL-LINE
+
+           WRITE WS-DETAIL-LINE
+
+           STRING "ERRORS:                    " DELIMITED BY SIZE,
+                  WS-ERROR-COUNT DELIMITED BY SIZE
+             INTO WS-DETAIL-LINE
+
+           WRITE WS-DETAIL-LINE.
+
+       9100-LOG-BAD-TYPE.
+
+           MOVE "DLLRUN-QUEUE" TO ERR-ROUTINE
+
+           MOVE DQ-REQUEST-TYPE TO ERR-INPUTS
+
+           MOVE 9999 TO ERR-RETURN-CODE
+
+           MOVE FUNCTION CURRENT-DATE TO ERR-TIMESTAMP
+
+           WRITE ERROR-LOG-RECORD
+
+           ADD 1 TO WS-ERROR-COUNT.
+
+       9900-END-OF-JOB-SUMMARY.
+
+      *> Give the scheduler and the operator glancing at sysout a real
+      *> pass/fail signal instead of a clean STOP RUN no matter what
+      *> happened during the run.
+
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-END-TIME
+
+      *> Compare total seconds-since-midnight, not the raw HHMMSS
+      *> digits, so a run crossing a minute/hour boundary still gets a
+      *> correct elapsed time.
+           COMPUTE WS-ELAPSED-SECONDS =
+               (WS-END-HH * 3600 + WS-END-MI * 60 + WS-END-SS) -
+               (WS-START-HH * 3600 + WS-START-MI * 60 + WS-START-SS)
+
+           IF WS-ERROR-COUNT = ZERO
+
+               MOVE 0 TO RETURN-CODE
+
+           ELSE
+
+               MOVE 8 TO RETURN-CODE
+
+           END-IF
+
+           DISPLAY "DLLRUN END OF JOB - LONG: " WS-LONG-COUNT
+
+               " DOUBLE: " WS-DOUBLE-COUNT
+
+               " STRING: " WS-STRING-COUNT
+
+               " ERRORS: " WS-ERROR-COUNT
+
+               " ELAPSED: " WS-ELAPSED-SECONDS " SEC"
+
+               " RC: " RETURN-CODE.
